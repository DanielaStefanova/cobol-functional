@@ -0,0 +1,6 @@
+       delegate-id com.microfocus.cobol.function.Consumer using T public.
+
+       procedure division
+                 using by value arg as T.
+
+       end delegate.
