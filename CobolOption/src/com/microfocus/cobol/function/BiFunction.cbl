@@ -0,0 +1,8 @@
+       delegate-id com.microfocus.cobol.function.BiFunction using T U V public.
+
+       procedure division
+                 using by value arg1 as T
+                       arg2 as U
+                 returning return-value as V.
+
+       end delegate.
