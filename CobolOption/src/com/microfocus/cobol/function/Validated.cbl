@@ -0,0 +1,144 @@
+      *>> <summary>
+      *>> Class Validated
+      *>> Behaves like Either, except combine()-ing two Invalid instances merges
+      *>> their errors instead of discarding all but the first one.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Validated using L, R public abstract.
+
+       working-storage section.
+
+       method-id new private.
+       end method.
+
+       method-id isValid public abstract.
+       procedure division returning return-value as condition-value.
+       end method.
+
+       method-id isInvalid public abstract.
+       procedure division returning return-value as condition-value.
+       end method.
+
+       method-id map using L, R, U public abstract.
+       procedure division using by value mapper as type Function[R, U]
+                      returning return-value as type Validated[L, U].
+       end method.
+
+       method-id getErrors using L, R public abstract.
+       procedure division returning return-value as type ErrorList[L].
+       end method.
+
+       method-id combine using L, R, U public abstract.
+       procedure division using by value other as type Validated[L, U]
+                      returning return-value as type Validated[L, type Pair[R, U]].
+       end method.
+
+       method-id valid using L, R public static.
+       procedure division using by value val as R
+                      returning return-value as type Validated[L, R].
+           set return-value to new type Valid(val)
+       end method.
+
+       method-id invalid using L, R public static.
+       procedure division using by value err as L
+                      returning return-value as type Validated[L, R].
+           set return-value to new type Invalid(type ErrorList[L]::of(err))
+       end method.
+
+      *>> <summary>
+      *>> Class Invalid
+      *>> </summary>
+       class-id Invalid final
+           inherits type Validated[L, R].
+
+       working-storage section.
+
+       01 #errors type ErrorList[L] protected.
+
+       method-id new public.
+       procedure division using by value errors as type ErrorList[L].
+           set #errors to errors
+       end method.
+
+       method-id isValid override.
+       procedure division returning return-value as condition-value.
+           set return-value to false
+       end method.
+
+       method-id isInvalid override.
+       procedure division returning return-value as condition-value.
+           set return-value to true
+       end method.
+
+       method-id map using L, R, U override.
+       procedure division using by value mapper as type Function[R, U]
+                      returning return-value as type Validated[L, U].
+           set return-value to new type Invalid(#errors)
+       end method.
+
+       method-id getErrors using L, R override.
+       procedure division returning return-value as type ErrorList[L].
+           set return-value to #errors
+       end method.
+
+       method-id combine using L, R, U override.
+       procedure division using by value other as type Validated[L, U]
+                      returning return-value as type Validated[L, type Pair[R, U]].
+
+           declare otherErrors = other::getErrors()
+           set return-value to new type Invalid(#errors::concat(otherErrors))
+
+       end method.
+
+       end class.
+
+      *>> <summary>
+      *>> Class Valid
+      *>> </summary>
+       class-id Valid final
+           inherits type Validated[L, R].
+
+       working-storage section.
+
+       01 #value R protected.
+
+       method-id new public.
+       procedure division using by value val as R.
+           set #value to val
+       end method.
+
+       method-id isValid override.
+       procedure division returning return-value as condition-value.
+           set return-value to true
+       end method.
+
+       method-id isInvalid override.
+       procedure division returning return-value as condition-value.
+           set return-value to false
+       end method.
+
+       method-id map using L, R, U override.
+       procedure division using by value mapper as type Function[R, U]
+                      returning return-value as type Validated[L, U].
+           declare mapped = run mapper(#value)
+           set return-value to new type Valid(mapped)
+       end method.
+
+       method-id getErrors using L, R override.
+       procedure division returning return-value as type ErrorList[L].
+           set return-value to type ErrorList[L]::empty()
+       end method.
+
+       method-id combine using L, R, U override.
+       procedure division using by value other as type Validated[L, U]
+                      returning return-value as type Validated[L, type Pair[R, U]].
+
+           set return-value to other::map(delegate using u as U
+                             returning return-value as type Pair[R, U]
+               set return-value to new type Pair[R, U](#value, u)
+           end-delegate)
+
+       end method.
+
+       end class.
+
+       end class.
