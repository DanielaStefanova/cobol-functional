@@ -0,0 +1,110 @@
+      *>> <summary>
+      *>> Class Seq
+      *>> A growable-table-backed list with the same map/flatMap/filter shape
+      *>> as Option, so a whole batch of records can be run through one
+      *>> functional pipeline instead of a hand-rolled PERFORM VARYING loop.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Seq using T public final.
+
+       working-storage section.
+
+       01 #count binary-long value 0.
+       01 #items T occurs 1 to 100000 times depending on #count.
+
+       method-id new private.
+       end method.
+
+       method-id empty using T public static.
+       procedure division returning return-value as type Seq[T].
+           set return-value to new type Seq[T]()
+       end method.
+
+       method-id of using T public static.
+       procedure division using by value val as T
+                      returning return-value as type Seq[T].
+           set return-value to type Seq[T]::empty()::appendInPlace(val)
+       end method.
+
+       method-id size public.
+       procedure division returning return-value as binary-long.
+           set return-value to #count
+       end method.
+
+       method-id isEmpty public.
+       procedure division returning return-value as condition-value.
+           set return-value to #count = 0
+       end method.
+
+       method-id get public.
+       procedure division using by value index as binary-long
+                      returning return-value as T.
+           set return-value to #items(index)
+       end method.
+
+      *>> Mutates and returns this instance - kept private so callers only ever
+      *>> see the immutable map/filter/flatMap/append surface.
+       method-id appendInPlace private.
+       procedure division using by value val as T
+                      returning return-value as type Seq[T].
+           add 1 to #count
+           set #items(#count) to val
+           set return-value to self
+       end method.
+
+      *>> Walks the backing table with PERFORM VARYING rather than one call
+      *>> frame per element - #items is declared up to 100000 entries and
+      *>> this dialect gives no guaranteed tail-call optimization, so a
+      *>> recursive call-per-element walk would exhaust the native call
+      *>> stack long before a full table did.
+       method-id append public.
+       procedure division using by value val as T
+                      returning return-value as type Seq[T].
+           declare acc = type Seq[T]::empty()
+           declare idx = 1
+           perform varying idx from 1 by 1 until idx > #count
+               set acc to acc::appendInPlace(#items(idx))
+           end-perform
+           set return-value to acc::appendInPlace(val)
+       end method.
+
+       method-id map using T, U public.
+       procedure division using by value mapper as type Function[T, U]
+                      returning return-value as type Seq[U].
+           declare acc = type Seq[U]::empty()
+           declare idx = 1
+           perform varying idx from 1 by 1 until idx > #count
+               declare mapped = run mapper(#items(idx))
+               set acc to acc::appendInPlace(mapped)
+           end-perform
+           set return-value to acc
+       end method.
+
+       method-id filter public.
+       procedure division using by value predicate as type Predicate[T]
+                      returning return-value as type Seq[T].
+           declare acc = type Seq[T]::empty()
+           declare idx = 1
+           perform varying idx from 1 by 1 until idx > #count
+               if run predicate(#items(idx))
+                   set acc to acc::appendInPlace(#items(idx))
+               end-if
+           end-perform
+           set return-value to acc
+       end method.
+
+       method-id flatMap using T, U public.
+       procedure division using by value mapper as type Function[T, type Seq[U]]
+                      returning return-value as type Seq[U].
+           declare acc = type Seq[U]::empty()
+           declare idx = 1
+           perform varying idx from 1 by 1 until idx > #count
+               declare mapped = run mapper(#items(idx))
+               declare innerIdx = 1
+               perform varying innerIdx from 1 by 1 until innerIdx > mapped::size()
+                   set acc to acc::appendInPlace(mapped::get(innerIdx))
+               end-perform
+           end-perform
+           set return-value to acc
+       end method.
+
+       end class.
