@@ -0,0 +1,45 @@
+      *>> <summary>
+      *>> Class MismatchReason
+      *>> A small closed set of reasons a reconciliation pass can reject a
+      *>> key, used as the Left side of an Either[MismatchReason,
+      *>> MatchedPair] per key comparison.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.MismatchReason public final.
+
+       working-storage section.
+
+       01 #description string protected.
+
+       01 #NOT-ON-FILE-A type MismatchReason public static
+               value new type MismatchReason("Present on file A only").
+       01 #NOT-ON-FILE-B type MismatchReason public static
+               value new type MismatchReason("Present on file B only").
+       01 #FIELD-MISMATCH type MismatchReason public static
+               value new type MismatchReason("Key matched but fields differ").
+
+       method-id new private.
+       procedure division using by value description as string.
+           set #description to description
+       end method.
+
+       method-id notOnFileA public static.
+       procedure division returning return-value as type MismatchReason.
+           set return-value to #NOT-ON-FILE-A
+       end method.
+
+       method-id notOnFileB public static.
+       procedure division returning return-value as type MismatchReason.
+           set return-value to #NOT-ON-FILE-B
+       end method.
+
+       method-id fieldMismatch public static.
+       procedure division returning return-value as type MismatchReason.
+           set return-value to #FIELD-MISMATCH
+       end method.
+
+       method-id getDescription public.
+       procedure division returning return-value as string.
+           set return-value to #description
+       end method.
+
+       end class.
