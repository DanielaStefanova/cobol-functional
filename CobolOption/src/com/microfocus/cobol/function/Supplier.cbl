@@ -0,0 +1,6 @@
+       delegate-id com.microfocus.cobol.function.Supplier using T public.
+
+       procedure division
+                 returning return-value as T.
+
+       end delegate.
