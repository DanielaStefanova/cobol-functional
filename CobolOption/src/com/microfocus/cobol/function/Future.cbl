@@ -0,0 +1,48 @@
+      *>> <summary>
+      *>> Class Future
+      *>> Represents a dispatched lookup with the same map/flatMap shape as
+      *>> Option, so a record-assembly paragraph can issue several
+      *>> independent lookups up front and join each one at the point it is
+      *>> actually needed instead of writing them strictly one after
+      *>> another. This runtime has no threading primitive to dispatch a
+      *>> supplier onto, so dispatch() runs it eagerly and join() simply
+      *>> returns the stored result - callers that structure their code as
+      *>> dispatch-then-join today are ready to benefit the moment this
+      *>> class is backed by real concurrency.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Future using T public final.
+
+       working-storage section.
+
+       01 #value T.
+
+       method-id new private.
+       procedure division using by value val as T.
+           set #value to val
+       end method.
+
+       method-id dispatch using T public static.
+       procedure division using by value supplier as type Supplier[T]
+                      returning return-value as type Future[T].
+           set return-value to new type Future[T](run supplier())
+       end method.
+
+       method-id map using T, U public.
+       procedure division using by value mapper as type Function[T, U]
+                      returning return-value as type Future[U].
+           declare mapped = run mapper(#value)
+           set return-value to new type Future[U](mapped)
+       end method.
+
+       method-id flatMap using T, U public.
+       procedure division using by value mapper as type Function[T, type Future[U]]
+                      returning return-value as type Future[U].
+           set return-value to run mapper(#value)
+       end method.
+
+       method-id join public.
+       procedure division returning return-value as T.
+           set return-value to #value
+       end method.
+
+       end class.
