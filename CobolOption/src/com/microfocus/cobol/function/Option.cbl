@@ -10,6 +10,23 @@
        method-id new private.
        end method.
 
+      *>> Drives a COBOL for-each directly over an Option value - yields
+      *>> "item" once when present is true, yields nothing at all otherwise.
+       iterator-id OptionIterator using T static public.
+
+       procedure division using by value item as T,
+                                         present as condition-value,
+                        yielding retn as T.
+           if present
+               set retn to item
+           end-if
+           stop iterator
+       end iterator.
+
+       method-id iterator using T public abstract.
+       procedure division returning return-value as type OptionIterator[T].
+       end method.
+
        method-id map using T, U public abstract.
        procedure division using by value mapper as type Function[T, U]
                       returning return-value as type Option[U].
@@ -30,10 +47,84 @@
                       returning return-value as T.
        end method.
 
+       method-id orElseGet using T public abstract.
+       procedure division using by value supplier as type Supplier[T]
+                      returning return-value as T.
+       end method.
+
+       method-id orElse using T public abstract.
+       procedure division using by value alternative as type Option[T]
+                      returning return-value as type Option[T].
+       end method.
+
+       method-id toEither using T, E public abstract.
+       procedure division using by value errorValue as E
+                      returning return-value as type Either[E, T].
+       end method.
+
+       method-id exists using T public abstract.
+       procedure division using by value predicate as type Predicate[T]
+                      returning return-value as condition-value.
+       end method.
+
+       method-id forEach using T public abstract.
+       procedure division using by value action as type Consumer[T].
+       end method.
+
+       method-id zip using T, U public abstract.
+       procedure division using by value other as type Option[U]
+                      returning return-value as type Option[type Pair[T, U]].
+       end method.
+
+      *>> Combines this value with "other" via a two-argument function
+      *>> instead of zipping into a Pair first - for validation rules that
+      *>> naturally take two related copybook fields together (a start-date
+      *>> and end-date, say) without the caller building a throwaway Pair.
+       method-id map2 using T, U, V public abstract.
+       procedure division using by value other as type Option[U],
+                                         combiner as type BiFunction[T, U, V]
+                      returning return-value as type Option[V].
+       end method.
+
+      *>> Same idea as filter, but the condition is judged against this
+      *>> value and "other" together; a Pair is only produced once both
+      *>> are present and the two-argument predicate accepts them.
+       method-id filter2 using T, U public abstract.
+       procedure division using by value other as type Option[U],
+                                         predicate as type BiPredicate[T, U]
+                      returning return-value as type Option[type Pair[T, U]].
+       end method.
+
+       method-id getOrElseThrow using T, X public abstract.
+       procedure division using by value exceptionSupplier as type Supplier[X]
+                      returning return-value as T.
+       end method.
+
        method-id isDefined public abstract.
        procedure division returning return-value as condition-value.
        end method.
 
+       method-id equals using T public abstract.
+       procedure division using by value other as type Option[T]
+                      returning return-value as condition-value.
+       end method.
+
+      *>> Presence-first ordering: None sorts before any Some; two Somes are
+      *>> ordered by their wrapped value's own native relational operators
+      *>> (there is no Comparable[T] in this library, so T itself must
+      *>> support "<" - true for the elementary and numeric types this
+      *>> library is instantiated over today).
+       method-id compareTo using T public abstract.
+       procedure division using by value other as type Option[T]
+                      returning return-value as binary-long.
+       end method.
+
+      *>> Writes a short "Some(value)"/"None" summary to SYSOUT so a failed
+      *>> map/flatMap chain can be diagnosed without attaching a debugger.
+       method-id display public abstract.
+       procedure division.
+       end method.
+
        method-id some-value using T static.
        procedure division using by value val as T
                       returning return-value as type Option[T].
@@ -49,6 +140,47 @@
            set return-value to #NONE
        end method.
 
+      *>> Walks "items" with PERFORM VARYING rather than one call frame per
+      *>> element - Seq's own table backing this can run up to 100000
+      *>> entries and this dialect gives no guaranteed tail-call
+      *>> optimization, so a recursive call-per-element walk would exhaust
+      *>> the native call stack long before a full table did. Stops as soon
+      *>> as the first absent element is seen, the same short-circuit the
+      *>> earlier recursive version gave for free.
+       method-id sequence using T public static.
+       procedure division using by value items as type Seq[type Option[T]]
+                      returning return-value as type Option[type Seq[T]].
+           declare acc = type Seq[T]::empty()
+           declare idx = 1
+           declare failed = false
+           perform varying idx from 1 by 1 until idx > items::size() or failed
+               declare current = items::get(idx)
+               if current::isDefined()
+                   declare val = current::getOrElseThrow(delegate
+                                     returning return-value as type Exception
+                       raise new NullPointerException()
+                   end-delegate)
+                   set acc to acc::append(val)
+               else
+                   set failed to true
+               end-if
+           end-perform
+           if failed
+               set return-value to type Option[type Seq[T]]::none-value()
+           else
+               set return-value to type Option[type Seq[T]]::some-value(acc)
+           end-if
+       end method.
+
+      *>> Matching entry point for Either::toOption, so a paragraph that
+      *>> starts in Either style can switch to Option style without going
+      *>> back through the Either instance itself.
+       method-id fromEither using T, E public static.
+       procedure division using by value either as type Either[E, T]
+                      returning return-value as type Option[T].
+           set return-value to either::toOption()
+       end method.
+
        method-id ooption using T public static.
        procedure division using by value val as T
                       returning return-value as type Option[T].
@@ -59,6 +191,22 @@
            end-if
        end method.
 
+      *>> Companion to ooption for copybook elementary items (COMP-3, PIC 9,
+      *>> PIC X and the like) that can never be null but carry an "unset"
+      *>> sentinel value by convention - SPACES, HIGH-VALUES, a zero-with-a-
+      *>> flag default, whatever the layout uses. Pass that sentinel and it
+      *>> is treated as the None trigger the same way null is above.
+       method-id ooptionUnless using T public static.
+       procedure division using by value val as T,
+                                         sentinel as T
+                      returning return-value as type Option[T].
+           if val = null or val = sentinel
+               set return-value to type Option[T]::none-value()
+           else
+               set return-value to type Option[T]::some-value(val)
+           end-if
+       end method.
+
       *>> <summary>
       *>> Class None
       *>> </summary>
@@ -100,6 +248,114 @@
 
        end method.
 
+       method-id orElseGet using T override.
+       procedure division using by value supplier as type Supplier[T]
+                      returning return-value as T.
+
+           set return-value to run supplier()
+
+       end method.
+
+       method-id orElse using T override.
+       procedure division using by value alternative as type Option[T]
+                      returning return-value as type Option[T].
+
+           set return-value to alternative
+
+       end method.
+
+       method-id iterator using T override.
+       procedure division returning return-value as type OptionIterator[T].
+
+           set return-value to new type OptionIterator[T](null, false)
+
+       end method.
+
+       method-id equals using T override.
+       procedure division using by value other as type Option[T]
+                      returning return-value as condition-value.
+
+           set return-value to not other::isDefined()
+
+       end method.
+
+       method-id compareTo using T override.
+       procedure division using by value other as type Option[T]
+                      returning return-value as binary-long.
+
+           if other::isDefined()
+               set return-value to -1
+           else
+               set return-value to 0
+           end-if
+
+       end method.
+
+       method-id display override.
+       procedure division.
+
+           display "None"
+
+       end method.
+
+       method-id toEither using T, E override.
+       procedure division using by value errorValue as E
+                      returning return-value as type Either[E, T].
+
+           set return-value to type Either[E, T]::left(errorValue)
+
+       end method.
+
+       method-id exists using T override.
+       procedure division using by value predicate as type Predicate[T]
+                      returning return-value as condition-value.
+
+           set return-value to false
+
+       end method.
+
+       method-id forEach using T override.
+       procedure division using by value action as type Consumer[T].
+
+           continue
+
+       end method.
+
+       method-id zip using T, U override.
+       procedure division using by value other as type Option[U]
+                      returning return-value as type Option[type Pair[T, U]].
+
+           set return-value to type Option[type Pair[T, U]]::none-value()
+
+       end method.
+
+       method-id map2 using T, U, V override.
+       procedure division using by value other as type Option[U],
+                                         combiner as type BiFunction[T, U, V]
+                      returning return-value as type Option[V].
+
+           set return-value to type Option[V]::none-value()
+
+       end method.
+
+       method-id filter2 using T, U override.
+       procedure division using by value other as type Option[U],
+                                         predicate as type BiPredicate[T, U]
+                      returning return-value as type Option[type Pair[T, U]].
+
+           set return-value to type Option[type Pair[T, U]]::none-value()
+
+       end method.
+
+       method-id getOrElseThrow using T, X override.
+       procedure division using by value exceptionSupplier as type Supplier[X]
+                      returning return-value as T.
+
+           declare toThrow = run exceptionSupplier()
+           raise toThrow
+
+       end method.
+
        method-id isDefined override.
        procedure division returning return-value as condition-value.
 
@@ -146,8 +402,8 @@
                       returning return-value as type Option[T].
 
            declare result = run predicate(#value)
-           if true
-               set return-value to self 
+           if result
+               set return-value to self
            else
                set return-value to type Option::none-value()
            end-if
@@ -157,27 +413,175 @@
        procedure division using by value def as T
                       returning return-value as T.
 
-           set return-value to def
+           set return-value to #value
+
+       end method.
+
+       method-id orElseGet using T override.
+       procedure division using by value supplier as type Supplier[T]
+                      returning return-value as T.
+
+           set return-value to #value
+
+       end method.
+
+       method-id orElse using T override.
+       procedure division using by value alternative as type Option[T]
+                      returning return-value as type Option[T].
+
+           set return-value to self
+
+       end method.
+
+       method-id toEither using T, E override.
+       procedure division using by value errorValue as E
+                      returning return-value as type Either[E, T].
+
+           set return-value to type Either[E, T]::right(#value)
+
+       end method.
+
+       method-id exists using T override.
+       procedure division using by value predicate as type Predicate[T]
+                      returning return-value as condition-value.
+
+           set return-value to run predicate(#value)
+
+       end method.
+
+       method-id forEach using T override.
+       procedure division using by value action as type Consumer[T].
+
+           run action(#value)
+
+       end method.
+
+       method-id zip using T, U override.
+       procedure division using by value other as type Option[U]
+                      returning return-value as type Option[type Pair[T, U]].
+
+           if other::isDefined()
+               declare otherValue = other::orElseGet(delegate
+                                 returning return-value as U
+                   raise new NullPointerException()
+               end-delegate)
+               set return-value to type Option[type Pair[T, U]]::some-value(
+                       new type Pair[T, U](#value, otherValue))
+           else
+               set return-value to type Option[type Pair[T, U]]::none-value()
+           end-if
+
+       end method.
+
+       method-id map2 using T, U, V override.
+       procedure division using by value other as type Option[U],
+                                         combiner as type BiFunction[T, U, V]
+                      returning return-value as type Option[V].
+
+           if other::isDefined()
+               declare otherValue = other::orElseGet(delegate
+                                 returning return-value as U
+                   raise new NullPointerException()
+               end-delegate)
+               declare mapped = run combiner(#value, otherValue)
+               set return-value to type Option[V]::some-value(mapped)
+           else
+               set return-value to type Option[V]::none-value()
+           end-if
+
+       end method.
+
+       method-id filter2 using T, U override.
+       procedure division using by value other as type Option[U],
+                                         predicate as type BiPredicate[T, U]
+                      returning return-value as type Option[type Pair[T, U]].
+
+           if other::isDefined()
+               declare otherValue = other::orElseGet(delegate
+                                 returning return-value as U
+                   raise new NullPointerException()
+               end-delegate)
+               declare accepted = run predicate(#value, otherValue)
+               if accepted
+                   set return-value to type Option[type Pair[T, U]]::some-value(
+                           new type Pair[T, U](#value, otherValue))
+               else
+                   set return-value to type Option[type Pair[T, U]]::none-value()
+               end-if
+           else
+               set return-value to type Option[type Pair[T, U]]::none-value()
+           end-if
+
+       end method.
+
+       method-id getOrElseThrow using T, X override.
+       procedure division using by value exceptionSupplier as type Supplier[X]
+                      returning return-value as T.
+
+           set return-value to #value
 
        end method.
 
        method-id isDefined override.
        procedure division returning return-value as condition-value.
 
-           set return-value to false
+           set return-value to true
 
        end method.
 
-       iterator-id SomeIterator using T static private.
+       method-id iterator using T override.
+       procedure division returning return-value as type OptionIterator[T].
 
-       01 #value T.
-       01 #hasNext condition-value value true.
+           set return-value to new type OptionIterator[T](#value, true)
 
-       procedure division using by value item as T,
-                       yielding retn as T.
-           set retn to item
-           stop iterator
-       end iterator.
+       end method.
+
+       method-id equals using T override.
+       procedure division using by value other as type Option[T]
+                      returning return-value as condition-value.
+
+           if other::isDefined()
+               declare otherValue = other::orElseGet(delegate
+                                 returning return-value as T
+                   raise new NullPointerException()
+               end-delegate)
+               set return-value to (#value = otherValue)
+           else
+               set return-value to false
+           end-if
+
+       end method.
+
+       method-id compareTo using T override.
+       procedure division using by value other as type Option[T]
+                      returning return-value as binary-long.
+
+           if not other::isDefined()
+               set return-value to 1
+           else
+               declare otherValue = other::orElseGet(delegate
+                                 returning return-value as T
+                   raise new NullPointerException()
+               end-delegate)
+               if #value = otherValue
+                   set return-value to 0
+               else
+                   if #value < otherValue
+                       set return-value to -1
+                   else
+                       set return-value to 1
+                   end-if
+               end-if
+           end-if
+
+       end method.
+
+       method-id display override.
+       procedure division.
+
+           display "Some(" #value ")"
+
+       end method.
 
        end class.
 
