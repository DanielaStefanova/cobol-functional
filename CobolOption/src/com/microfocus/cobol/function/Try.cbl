@@ -0,0 +1,184 @@
+      *>> <summary>
+      *>> Class Try
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Try using T public abstract.
+
+       working-storage section.
+
+       method-id new private.
+       end method.
+
+       method-id map using T, U public abstract.
+       procedure division using by value mapper as type Function[T, U]
+                      returning return-value as type Try[U].
+       end method.
+
+       method-id flatMap using T, U public abstract.
+       procedure division using by value mapper as type Function[T, type Try[U]]
+                      returning return-value as type Try[U].
+       end method.
+
+       method-id isSuccess public abstract.
+       procedure division returning return-value as condition-value.
+       end method.
+
+       method-id isFailure public abstract.
+       procedure division returning return-value as condition-value.
+       end method.
+
+       method-id getOrElse using T public abstract.
+       procedure division using by value def as T
+                      returning return-value as T.
+       end method.
+
+       method-id success using T public static.
+       procedure division using by value val as T
+                      returning return-value as type Try[T].
+           set return-value to new type Success(val)
+       end method.
+
+       method-id failure using T public static.
+       procedure division using by value err as type Exception
+                      returning return-value as type Try[T].
+           set return-value to new type Failure(err)
+       end method.
+
+       method-id attempt using T public static.
+       procedure division using by value supplier as type Supplier[T]
+                      returning return-value as type Try[T].
+
+           try
+               set return-value to type Try[T]::success(run supplier())
+           catch ex as type Exception
+               set return-value to type Try[T]::failure(ex)
+           end-try
+
+       end method.
+
+      *>> <summary>
+      *>> Class Failure
+      *>> </summary>
+       class-id Failure final
+           inherits type Try[T].
+
+       working-storage section.
+
+       01 #error type Exception protected.
+
+       method-id new public.
+       procedure division using by value err as type Exception.
+           set #error to err
+       end method.
+
+       method-id map using T, U override.
+       procedure division using by value mapper as type Function[T, U]
+                      returning return-value as type Try[U].
+
+           set return-value to type Try[U]::failure(#error)
+
+       end method.
+
+       method-id flatMap using T, U override.
+       procedure division using by value mapper as type Function[T, type Try[U]]
+                      returning return-value as type Try[U].
+
+           set return-value to type Try[U]::failure(#error)
+
+       end method.
+
+       method-id isSuccess override.
+       procedure division returning return-value as condition-value.
+
+           set return-value to false
+
+       end method.
+
+       method-id isFailure override.
+       procedure division returning return-value as condition-value.
+
+           set return-value to true
+
+       end method.
+
+       method-id getOrElse using T override.
+       procedure division using by value def as T
+                      returning return-value as T.
+
+           set return-value to def
+
+       end method.
+
+       method-id getError public.
+       procedure division returning return-value as type Exception.
+
+           set return-value to #error
+
+       end method.
+
+       end class.
+
+      *>> <summary>
+      *>> Class Success
+      *>> </summary>
+       class-id Success final
+           inherits type Try[T].
+
+       working-storage section.
+
+       01 #value T protected.
+
+       method-id new public.
+       procedure division using by value val as T.
+           set #value to val
+       end method.
+
+       method-id map using T, U override.
+       procedure division using by value mapper as type Function[T, U]
+                      returning return-value as type Try[U].
+
+           try
+               declare mapped = run mapper(#value)
+               set return-value to type Try[U]::success(mapped)
+           catch ex as type Exception
+               set return-value to type Try[U]::failure(ex)
+           end-try
+
+       end method.
+
+       method-id flatMap using T, U override.
+       procedure division using by value mapper as type Function[T, type Try[U]]
+                      returning return-value as type Try[U].
+
+           try
+               set return-value to run mapper(#value)
+           catch ex as type Exception
+               set return-value to type Try[U]::failure(ex)
+           end-try
+
+       end method.
+
+       method-id isSuccess override.
+       procedure division returning return-value as condition-value.
+
+           set return-value to true
+
+       end method.
+
+       method-id isFailure override.
+       procedure division returning return-value as condition-value.
+
+           set return-value to false
+
+       end method.
+
+       method-id getOrElse using T override.
+       procedure division using by value def as T
+                      returning return-value as T.
+
+           set return-value to #value
+
+       end method.
+
+       end class.
+
+       end class.
