@@ -0,0 +1,95 @@
+      *>> <summary>
+      *>> Class ErrorList
+      *>> A small immutable singly-linked list, used by Validated to accumulate
+      *>> more than one error for the same record.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.ErrorList using E public abstract.
+
+       working-storage section.
+
+       method-id new private.
+       end method.
+
+       method-id isEmpty public abstract.
+       procedure division returning return-value as condition-value.
+       end method.
+
+       method-id concat using E public abstract.
+       procedure division using by value other as type ErrorList[E]
+                      returning return-value as type ErrorList[E].
+       end method.
+
+       method-id empty using E public static.
+       procedure division returning return-value as type ErrorList[E].
+           set return-value to new type ErrorNil()
+       end method.
+
+       method-id of using E public static.
+       procedure division using by value val as E
+                      returning return-value as type ErrorList[E].
+           set return-value to new type ErrorCons(val, new type ErrorNil())
+       end method.
+
+      *>> <summary>
+      *>> Class ErrorNil - the empty list.
+      *>> </summary>
+       class-id ErrorNil final
+           inherits type ErrorList[E].
+
+       method-id new public.
+       end method.
+
+       method-id isEmpty override.
+       procedure division returning return-value as condition-value.
+           set return-value to true
+       end method.
+
+       method-id concat using E override.
+       procedure division using by value other as type ErrorList[E]
+                      returning return-value as type ErrorList[E].
+           set return-value to other
+       end method.
+
+       end class.
+
+      *>> <summary>
+      *>> Class ErrorCons - one error value plus the remainder of the list.
+      *>> </summary>
+       class-id ErrorCons final
+           inherits type ErrorList[E].
+
+       working-storage section.
+
+       01 #head E protected.
+       01 #tail type ErrorList[E] protected.
+
+       method-id new public.
+       procedure division using by value head as E, tail as type ErrorList[E].
+           set #head to head
+           set #tail to tail
+       end method.
+
+       method-id getHead public.
+       procedure division returning return-value as E.
+           set return-value to #head
+       end method.
+
+       method-id getTail public.
+       procedure division returning return-value as type ErrorList[E].
+           set return-value to #tail
+       end method.
+
+       method-id isEmpty override.
+       procedure division returning return-value as condition-value.
+           set return-value to false
+       end method.
+
+       method-id concat using E override.
+       procedure division using by value other as type ErrorList[E]
+                      returning return-value as type ErrorList[E].
+           set return-value to new type ErrorCons(#head, #tail::concat(other))
+       end method.
+
+       end class.
+
+       end class.
