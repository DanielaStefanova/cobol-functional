@@ -26,7 +26,68 @@
                                          mapperRight as type Function[R, type Either[T, U]]
                       returning return-value as type Either[T, U].
        end method.
-           
+
+       method-id swap using L, R public abstract.
+       procedure division returning return-value as type Either[R, L].
+       end method.
+
+       method-id fold using L, R, U public abstract.
+       procedure division using by value mapperLeft as type Function[L, U],
+                                         mapperRight as type Function[R, U]
+                      returning return-value as U.
+       end method.
+
+       method-id getOrElse using L, R public abstract.
+       procedure division using by value def as R
+                      returning return-value as R.
+       end method.
+
+       method-id orElse using L, R public abstract.
+       procedure division using by value alternative as type Either[L, R]
+                      returning return-value as type Either[L, R].
+       end method.
+
+      *>> Audit hook: runs "action" against the Left value without changing
+      *>> which branch continues downstream - a no-op on a Right.
+       method-id peekLeft using L, R public abstract.
+       procedure division using by value action as type Consumer[L]
+                      returning return-value as type Either[L, R].
+       end method.
+
+      *>> Audit hook: runs "action" against the Right value without changing
+      *>> which branch continues downstream - a no-op on a Left.
+       method-id peekRight using L, R public abstract.
+       procedure division using by value action as type Consumer[R]
+                      returning return-value as type Either[L, R].
+       end method.
+
+      *>> Right becomes Some, Left becomes None - the left detail is
+      *>> discarded, the same trade Option::toEither makes in reverse.
+       method-id toOption using L, R public abstract.
+       procedure division returning return-value as type Option[R].
+       end method.
+
+       method-id equals using L, R public abstract.
+       procedure division using by value other as type Either[L, R]
+                      returning return-value as condition-value.
+       end method.
+
+      *>> Side-first ordering: every Left sorts before every Right. Within a
+      *>> side, the wrapped values are ordered by their own native
+      *>> relational operators (there is no Comparable[L]/Comparable[R] in
+      *>> this library, so L/R themselves must support "<").
+       method-id compareTo using L, R public abstract.
+       procedure division using by value other as type Either[L, R]
+                      returning return-value as binary-long.
+       end method.
+
+      *>> Writes a short "Left(value)"/"Right(value)" summary to SYSOUT so a
+      *>> failed map/flatMap chain can be diagnosed without attaching a
+      *>> debugger.
+       method-id display public abstract.
+       procedure division.
+       end method.
+
        method-id either using L, R public static.
        procedure division using by value left-value as L
                                          right-value as R 
@@ -38,6 +99,39 @@
             end-if
        end method. 
 
+      *>> Mirror of either() with the bias reversed: a non-null left-value
+      *>> always wins, and right-value is only used when left-value is null.
+      *>> Lets a validation pipeline that wants "first problem found wins"
+      *>> semantics build its Eithers the same way either() builds the
+      *>> right-wins ones, without switching to Validated's accumulating
+      *>> error model.
+       method-id eitherLeftBiased using L, R public static.
+       procedure division using by value left-value as L
+                                         right-value as R
+       returning return-value as type Either[L, R].
+            if left-value = null
+               set return-value to type Either[L, R]::right(right-value)
+            else
+               set return-value to type Either[L, R]::left(left-value)
+            end-if
+       end method.
+
+      *>> Fail-fast combinator for a left-biased pipeline: keeps the first
+      *>> Left it encounters and otherwise moves on to the next stage, so a
+      *>> chain of validation steps stops at the first failure instead of
+      *>> always letting a later Right win the way flatMap's right-biased
+      *>> chaining does.
+       method-id combineLeftBiased using L, R public static.
+       procedure division using by value first as type Either[L, R],
+                                         second as type Either[L, R]
+                      returning return-value as type Either[L, R].
+           if first::isLeft()
+               set return-value to first
+           else
+               set return-value to second
+           end-if
+       end method.
+
        method-id left using L, R public static.
        procedure division using by value val as L
                           returning return-value as type Either[L, R].
@@ -47,8 +141,25 @@
        method-id right using L, R public static.
        procedure division using by value val as R
                           returning return-value as type Either[L, R].
-            set return-value to new type Right(val) 
-       end method. 
+            set return-value to new type Right(val)
+       end method.
+
+      *>> Re-runs a risky operation (a VSAM read, a locked-record update, or
+      *>> similar) up to "attempts" times while it keeps coming back Left,
+      *>> so a transient file-status failure doesn't have to be hand-coded as
+      *>> a PERFORM UNTIL around every risky call site. Returns the first
+      *>> Right seen, or the last Left once attempts are exhausted.
+       method-id retry using L, R public static.
+       procedure division using by value attempts as binary-long,
+                                         action as type Supplier[type Either[L, R]]
+                      returning return-value as type Either[L, R].
+           declare result = run action()
+           if result::isRight() or attempts <= 1
+               set return-value to result
+           else
+               set return-value to type Either[L, R]::retry(attempts - 1, action)
+           end-if
+       end method.
 
       *>> <summary>
       *>> Class Left
@@ -90,6 +201,101 @@
            set return-value to run mapperLeft(#left-value)
        end method.
 
+       method-id swap using L, R override.
+       procedure division returning return-value as type Either[R, L].
+           set return-value to type Either[R, L]::right(#left-value)
+       end method.
+
+       method-id fold using L, R, U override.
+       procedure division using by value mapperLeft as type Function[L, U],
+                                         mapperRight as type Function[R, U]
+                      returning return-value as U.
+           set return-value to run mapperLeft(#left-value)
+       end method.
+
+       method-id getOrElse using L, R override.
+       procedure division using by value def as R
+                      returning return-value as R.
+           set return-value to def
+       end method.
+
+       method-id orElse using L, R override.
+       procedure division using by value alternative as type Either[L, R]
+                      returning return-value as type Either[L, R].
+           set return-value to alternative
+       end method.
+
+       method-id toOption using L, R override.
+       procedure division returning return-value as type Option[R].
+           set return-value to type Option[R]::none-value()
+       end method.
+
+       method-id peekLeft using L, R override.
+       procedure division using by value action as type Consumer[L]
+                      returning return-value as type Either[L, R].
+           run action(#left-value)
+           set return-value to self
+       end method.
+
+       method-id peekRight using L, R override.
+       procedure division using by value action as type Consumer[R]
+                      returning return-value as type Either[L, R].
+           set return-value to self
+       end method.
+
+       method-id equals using L, R override.
+       procedure division using by value other as type Either[L, R]
+                      returning return-value as condition-value.
+
+           if other::isLeft()
+               declare otherLeftValue = other::fold(
+                       delegate using v as L returning return-value as L
+                           set return-value to v
+                       end-delegate,
+                       delegate using v as R returning return-value as L
+                           raise new NullPointerException()
+                       end-delegate)
+               set return-value to (#left-value = otherLeftValue)
+           else
+               set return-value to false
+           end-if
+
+       end method.
+
+       method-id compareTo using L, R override.
+       procedure division using by value other as type Either[L, R]
+                      returning return-value as binary-long.
+
+           if not other::isLeft()
+               set return-value to -1
+           else
+               declare otherLeftValue = other::fold(
+                       delegate using v as L returning return-value as L
+                           set return-value to v
+                       end-delegate,
+                       delegate using v as R returning return-value as L
+                           raise new NullPointerException()
+                       end-delegate)
+               if #left-value = otherLeftValue
+                   set return-value to 0
+               else
+                   if #left-value < otherLeftValue
+                       set return-value to -1
+                   else
+                       set return-value to 1
+                   end-if
+               end-if
+           end-if
+
+       end method.
+
+       method-id display override.
+       procedure division.
+
+           display "Left(" #left-value ")"
+
+       end method.
+
        end class.
 
       *>> <summary>
@@ -132,6 +338,101 @@
            set return-value to run mapperRight(#right-value)
        end method.
 
+       method-id swap using L, R override.
+       procedure division returning return-value as type Either[R, L].
+           set return-value to type Either[R, L]::left(#right-value)
+       end method.
+
+       method-id fold using L, R, U override.
+       procedure division using by value mapperLeft as type Function[L, U],
+                                         mapperRight as type Function[R, U]
+                      returning return-value as U.
+           set return-value to run mapperRight(#right-value)
+       end method.
+
+       method-id getOrElse using L, R override.
+       procedure division using by value def as R
+                      returning return-value as R.
+           set return-value to #right-value
+       end method.
+
+       method-id orElse using L, R override.
+       procedure division using by value alternative as type Either[L, R]
+                      returning return-value as type Either[L, R].
+           set return-value to self
+       end method.
+
+       method-id toOption using L, R override.
+       procedure division returning return-value as type Option[R].
+           set return-value to type Option[R]::some-value(#right-value)
+       end method.
+
+       method-id peekLeft using L, R override.
+       procedure division using by value action as type Consumer[L]
+                      returning return-value as type Either[L, R].
+           set return-value to self
+       end method.
+
+       method-id peekRight using L, R override.
+       procedure division using by value action as type Consumer[R]
+                      returning return-value as type Either[L, R].
+           run action(#right-value)
+           set return-value to self
+       end method.
+
+       method-id equals using L, R override.
+       procedure division using by value other as type Either[L, R]
+                      returning return-value as condition-value.
+
+           if other::isRight()
+               declare otherRightValue = other::fold(
+                       delegate using v as L returning return-value as R
+                           raise new NullPointerException()
+                       end-delegate,
+                       delegate using v as R returning return-value as R
+                           set return-value to v
+                       end-delegate)
+               set return-value to (#right-value = otherRightValue)
+           else
+               set return-value to false
+           end-if
+
+       end method.
+
+       method-id compareTo using L, R override.
+       procedure division using by value other as type Either[L, R]
+                      returning return-value as binary-long.
+
+           if other::isLeft()
+               set return-value to 1
+           else
+               declare otherRightValue = other::fold(
+                       delegate using v as L returning return-value as R
+                           raise new NullPointerException()
+                       end-delegate,
+                       delegate using v as R returning return-value as R
+                           set return-value to v
+                       end-delegate)
+               if #right-value = otherRightValue
+                   set return-value to 0
+               else
+                   if #right-value < otherRightValue
+                       set return-value to -1
+                   else
+                       set return-value to 1
+                   end-if
+               end-if
+           end-if
+
+       end method.
+
+       method-id display override.
+       procedure division.
+
+           display "Right(" #right-value ")"
+
+       end method.
+
        end class.
 
 
