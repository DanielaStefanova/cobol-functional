@@ -0,0 +1,8 @@
+       delegate-id com.microfocus.cobol.function.BiPredicate using T U public.
+
+       procedure division
+                 using by value arg1 as T
+                       arg2 as U
+                 returning return-value as condition-value.
+
+       end delegate.
