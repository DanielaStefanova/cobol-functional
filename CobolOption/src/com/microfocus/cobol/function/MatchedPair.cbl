@@ -0,0 +1,30 @@
+      *>> <summary>
+      *>> Class MatchedPair
+      *>> Pairs the file A and file B records for a key a reconciliation
+      *>> pass found on both files, used as the Right side of an
+      *>> Either[MismatchReason, MatchedPair] per key comparison.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.MatchedPair using A, B public final.
+
+       working-storage section.
+
+       01 #fileAValue A protected.
+       01 #fileBValue B protected.
+
+       method-id new public.
+       procedure division using by value fileAValue as A, fileBValue as B.
+           set #fileAValue to fileAValue
+           set #fileBValue to fileBValue
+       end method.
+
+       method-id getFileAValue public.
+       procedure division returning return-value as A.
+           set return-value to #fileAValue
+       end method.
+
+       method-id getFileBValue public.
+       procedure division returning return-value as B.
+           set return-value to #fileBValue
+       end method.
+
+       end class.
