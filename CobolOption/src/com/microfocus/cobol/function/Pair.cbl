@@ -0,0 +1,27 @@
+      *>> <summary>
+      *>> Class Pair
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Pair using A, B public final.
+
+       working-storage section.
+
+       01 #first A protected.
+       01 #second B protected.
+
+       method-id new public.
+       procedure division using by value first as A, second as B.
+           set #first to first
+           set #second to second
+       end method.
+
+       method-id getFirst public.
+       procedure division returning return-value as A.
+           set return-value to #first
+       end method.
+
+       method-id getSecond public.
+       procedure division returning return-value as B.
+           set return-value to #second
+       end method.
+
+       end class.
