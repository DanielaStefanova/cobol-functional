@@ -0,0 +1,108 @@
+      *>> <summary>
+      *>> Class Dictionary
+      *>> A growable-table-backed keyed lookup, wrapping the SEARCH-over-an-
+      *>> OCCURS-INDEXED-BY-table-plus-Option pattern once so a rate table,
+      *>> code translation table or similar in-memory cache doesn't need its
+      *>> own hand-rolled version. Keys are inserted in arbitrary put()
+      *>> order rather than kept in ascending key order, so lookups use a
+      *>> plain (linear) SEARCH rather than SEARCH ALL, which requires the
+      *>> table to already be sorted on the search key.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Dictionary using K, V public final.
+
+       working-storage section.
+
+       01 #count binary-long value 0.
+       01 #keys K occurs 1 to 100000 times depending on #count
+               indexed by #key-idx.
+       01 #values V occurs 1 to 100000 times depending on #count.
+
+       method-id new private.
+       end method.
+
+       method-id empty using K, V public static.
+       procedure division returning return-value as type Dictionary[K, V].
+           set return-value to new type Dictionary[K, V]()
+       end method.
+
+       method-id size public.
+       procedure division returning return-value as binary-long.
+           set return-value to #count
+       end method.
+
+       method-id isEmpty public.
+       procedure division returning return-value as condition-value.
+           set return-value to #count = 0
+       end method.
+
+      *>> Mutates and returns this instance - kept private so callers only
+      *>> ever see the immutable put/get surface, the same way Seq keeps
+      *>> appendInPlace private behind append.
+       method-id putInPlace private.
+       procedure division using by value key as K,
+                                         val as V
+                      returning return-value as type Dictionary[K, V].
+           set #key-idx to 1
+           search #keys
+               at end
+                   add 1 to #count
+                   set #keys(#count) to key
+                   set #values(#count) to val
+               when #keys(#key-idx) = key
+                   set #values(#key-idx) to val
+           end-search
+           set return-value to self
+       end method.
+
+      *>> Mutates and returns this instance by appending a known-unique
+      *>> key/value pair with no SEARCH - used only to copy entries that
+      *>> are already deduplicated by construction (put()'s copy of its
+      *>> own backing table), so re-searching the growing table on every
+      *>> entry would just be wasted work.
+       method-id appendInPlace private.
+       procedure division using by value key as K,
+                                         val as V
+                      returning return-value as type Dictionary[K, V].
+           add 1 to #count
+           set #keys(#count) to key
+           set #values(#count) to val
+           set return-value to self
+       end method.
+
+      *>> Walks the backing table with PERFORM VARYING rather than one call
+      *>> frame per key - #keys/#values are declared up to 100000 entries
+      *>> and this dialect gives no guaranteed tail-call optimization, so a
+      *>> recursive call-per-key walk would exhaust the native call stack
+      *>> long before a full table did (the same fix applied to Seq's
+      *>> map/filter/flatMap/append). The copy loop uses appendInPlace
+      *>> rather than putInPlace - self's own table already holds no
+      *>> duplicate keys, so re-running putInPlace's linear SEARCH once
+      *>> per already-unique entry would make an n-entry put() O(n^2), and
+      *>> n sequential put()s to build a table O(n^3); only the caller's
+      *>> new key/value pair can actually collide with an existing entry,
+      *>> so that one still goes through putInPlace's SEARCH.
+       method-id put public.
+       procedure division using by value key as K,
+                                         val as V
+                      returning return-value as type Dictionary[K, V].
+           declare acc = type Dictionary[K, V]::empty()
+           declare idx = 1
+           perform varying idx from 1 by 1 until idx > #count
+               set acc to acc::appendInPlace(#keys(idx), #values(idx))
+           end-perform
+           set return-value to acc::putInPlace(key, val)
+       end method.
+
+       method-id get public.
+       procedure division using by value key as K
+                      returning return-value as type Option[V].
+           set #key-idx to 1
+           search #keys
+               at end
+                   set return-value to type Option[V]::none-value()
+               when #keys(#key-idx) = key
+                   set return-value to type Option[V]::ooption(#values(#key-idx))
+           end-search
+       end method.
+
+       end class.
