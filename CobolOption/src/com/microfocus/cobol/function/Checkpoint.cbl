@@ -0,0 +1,58 @@
+      *>> <summary>
+      *>> Class Checkpoint
+      *>> Captures the key/record position a long-running Option/Either
+      *>> driven batch pass has reached, so a restart of the same job step
+      *>> can resume from there instead of reprocessing the file from
+      *>> record one. This library doesn't own file I/O anywhere else in
+      *>> its classes, so save/resume are handed a caller-supplied
+      *>> Consumer/Supplier over whatever restart dataset or VSAM record the
+      *>> job actually uses, rather than this class opening a file itself.
+      *>> </summary>
+       class-id com.microfocus.cobol.function.Checkpoint using K public final.
+
+       working-storage section.
+
+       01 #key K.
+       01 #recordCount binary-long.
+
+       method-id new private.
+       procedure division using by value key as K,
+                                         recordCount as binary-long.
+           set #key to key
+           set #recordCount to recordCount
+       end method.
+
+       method-id at using K public static.
+       procedure division using by value key as K,
+                                         recordCount as binary-long
+                      returning return-value as type Checkpoint[K].
+           set return-value to new type Checkpoint[K](key, recordCount)
+       end method.
+
+       method-id getKey public.
+       procedure division returning return-value as K.
+           set return-value to #key
+       end method.
+
+       method-id getRecordCount public.
+       procedure division returning return-value as binary-long.
+           set return-value to #recordCount
+       end method.
+
+      *>> Hands this checkpoint to the caller's own writer - a WRITE to a
+      *>> restart dataset, a VSAM update, whatever the job's I/O looks like.
+       method-id save public.
+       procedure division using by value writer as type Consumer[type Checkpoint[K]].
+           run writer(self)
+       end method.
+
+      *>> Resumes from whatever the caller's own loader last read back for
+      *>> this job step - None if there is no prior checkpoint, meaning a
+      *>> fresh run starts from the beginning of the file.
+       method-id resume using K public static.
+       procedure division using by value loader as type Supplier[type Option[type Checkpoint[K]]]
+                      returning return-value as type Option[type Checkpoint[K]].
+           set return-value to run loader()
+       end method.
+
+       end class.
