@@ -0,0 +1,29 @@
+//CFNIGHT  JOB (ACCTNO),'CFL NIGHTLY TESTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REGRESSION FOR THE COBOL FUNCTION LIBRARY.            *
+//* RUNS THE TESTOPTION AND TESTEITHER MFUNIT SUITES BACK TO      *
+//* BACK, EACH UNCONDITIONALLY, SO A FAILURE IN ONE SUITE NEVER   *
+//* HIDES A REGRESSION IN THE OTHER.  SCHEDULED NIGHTLY BY THE    *
+//* PRODUCTION SCHEDULER.                                         *
+//* EACH STEP'S STDENV POINTS THE MFUNIT RUNTIME AT A JUNIT-STYLE *
+//* XML RESULTS DD SO THE CI DASHBOARD CAN PICK UP THE RUN THE    *
+//* SAME WAY IT DOES FOR OUR OTHER PIPELINES.                     *
+//*--------------------------------------------------------------*
+//TESTOPT  EXEC PGM=TESTOPT
+//STEPLIB  DD DSN=CFLIB.LOADLIB,DISP=SHR
+//STDENV   DD *
+export MFUNIT_JUNIT_XML=DD:MFUXML
+/*
+//MFUXML   DD DSN=CFLIB.TEST.RESULTS(TESTOPT),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//TESTEITH EXEC PGM=TESTEITH
+//STEPLIB  DD DSN=CFLIB.LOADLIB,DISP=SHR
+//STDENV   DD *
+export MFUNIT_JUNIT_XML=DD:MFUXML
+/*
+//MFUXML   DD DSN=CFLIB.TEST.RESULTS(TESTEITH),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
