@@ -1,5 +1,5 @@
        copy "mfunit_prototypes.cpy".
-       
+
        identification division.
        program-id. TestEither as "com.microfocus.cobol.function.TestEither".
 
@@ -11,7 +11,22 @@
        78 Is-Left value "Is_Left".
        78 Is-Right value "Is_Right".
        78 Is-Right-Biased value "Is_Right_Biased".
-       78 Test-FlatMap-Right value "Test_FlatMap_Right"
+       78 Test-FlatMap-Right value "Test_FlatMap_Right".
+       78 Test-Swap value "Test_Swap".
+       78 Test-Fold value "Test_Fold".
+       78 Test-GetOrElse value "Test_GetOrElse".
+       78 Test-OrElse value "Test_OrElse".
+       78 Test-PeekLeft value "Test_PeekLeft".
+       78 Test-PeekRight value "Test_PeekRight".
+       78 Test-Retry value "Test_Retry".
+       78 Test-ToOption value "Test_ToOption".
+       78 Test-EitherLeftBiased value "Test_EitherLeftBiased".
+       78 Test-CombineLeftBiased value "Test_CombineLeftBiased".
+       78 Test-Equals value "Test_Equals".
+       78 Test-CompareTo value "Test_CompareTo".
+       01 WS-Peek-Value binary-long.
+       01 WS-Retry-Attempt-Count binary-long.
+       copy "cfl_test_config.cpy".
        copy "mfunit.cpy".
        procedure division.
 
@@ -54,7 +69,7 @@
                    set return-value to type Either::right( type Integer::valueOf(1 + val))
                end-if
            end-delegate
-           
+
            declare result as type Either[string, type Integer] = justRight::flatMap(null, intMapper)
            if result::isRight() and not result::isLeft()
                goback returning MFU-PASS-RETURN-CODE
@@ -62,5 +77,391 @@
                goback returning MFU-FAIL-RETURN-CODE
            .
 
+       entry MFU-TC-PREFIX & Test-Swap.
+           *> swap() turns a Right into a Left carrying the same value.
+           declare justRight = type Either[string, type Integer]::right(type Integer::valueOf(5))
+           declare swapped = justRight::swap()
+           if swapped::isLeft() and not swapped::isRight()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-Fold.
+           *> fold() on a Right runs the right-side mapper and ignores the
+           *> left-side one entirely.
+           declare justRight = type Either[string, type Integer]::right(type Integer::valueOf(5))
+           declare unreachableMapper as type Function[string, type Integer]
+           set unreachableMapper to delegate using val as string
+                         returning return-value as type Integer
+               raise new NullPointerException()
+           end-delegate
+           declare doubler as type Function[type Integer, type Integer]
+           set doubler to delegate using val as type Integer
+                         returning return-value as type Integer
+               set return-value to type Integer::valueOf(2 * val)
+           end-delegate
+           declare folded = justRight::fold(unreachableMapper, doubler)
+           if folded::equals(type Integer::valueOf(10))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-GetOrElse.
+           *> getOrElse() on a Left falls back to the supplied default.
+           declare justLeft = type Either[string, type Integer]::left("boom")
+           declare result = justLeft::getOrElse(type Integer::valueOf(42))
+           if result::equals(type Integer::valueOf(42))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-OrElse.
+           *> orElse() on a Left falls through to the alternative Either.
+           declare justLeft = type Either[string, type Integer]::left("boom")
+           declare alternative = type Either[string, type Integer]::right(type Integer::valueOf(9))
+           declare result = justLeft::orElse(alternative)
+           if result::isRight() and not result::isLeft()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-PeekLeft.
+           *> peekLeft() must run its action against the Left value without
+           *> changing which branch continues downstream.
+           move 0 to WS-Peek-Value
+           declare justLeft = type Either[binary-long, string]::left(3)
+           declare recordSeen as type Consumer[binary-long]
+           set recordSeen to delegate using val as binary-long
+               set WS-Peek-Value to val
+           end-delegate
+           declare result = justLeft::peekLeft(recordSeen)
+           if result::isLeft() and WS-Peek-Value = 3
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-PeekRight.
+           *> peekRight() must run its action against the Right value
+           *> without changing which branch continues downstream.
+           move 0 to WS-Peek-Value
+           declare justRight = type Either[string, binary-long]::right(4)
+           declare recordSeen as type Consumer[binary-long]
+           set recordSeen to delegate using val as binary-long
+               set WS-Peek-Value to val
+           end-delegate
+           declare result = justRight::peekRight(recordSeen)
+           if result::isRight() and WS-Peek-Value = 4
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-Retry.
+           *> retry() must keep calling its supplier while it comes back
+           *> Left, and return the first Right it sees.
+           move 0 to WS-Retry-Attempt-Count
+           declare flaky as type Supplier[type Either[string, type Integer]]
+           set flaky to delegate
+                         returning return-value as type Either[string, type Integer]
+               add 1 to WS-Retry-Attempt-Count
+               if WS-Retry-Attempt-Count < 3
+                   set return-value to type Either[string, type Integer]::left("not yet")
+               else
+                   set return-value to type Either[string, type Integer]::right(type Integer::valueOf(99))
+               end-if
+           end-delegate
+           declare result = type Either[string, type Integer]::retry(5, flaky)
+           if result::isRight() and WS-Retry-Attempt-Count = 3
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-ToOption.
+           *> toOption() turns a Right into a defined Option, discarding
+           *> the Left type entirely.
+           declare justRight = type Either[string, type Integer]::right(type Integer::valueOf(7))
+           declare asOption = justRight::toOption()
+           if asOption::isDefined()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-EitherLeftBiased.
+           *> eitherLeftBiased() must prefer a non-null left value over a
+           *> non-null right value - the bias reversed from either().
+           declare biased = type Either[string, string]::eitherLeftBiased("left wins", "right")
+           if biased::isLeft() and not biased::isRight()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-CombineLeftBiased.
+           *> combineLeftBiased() must keep the first Left across a
+           *> pipeline of stages rather than letting a later Right win.
+           declare firstStage = type Either[string, type Integer]::left("first failure")
+           declare secondStage = type Either[string, type Integer]::right(type Integer::valueOf(1))
+           declare combined = type Either[string, type Integer]::combineLeftBiased(firstStage, secondStage)
+           if combined::isLeft() and not combined::isRight()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-Equals.
+           *> equals() on two Rights wrapping the same value must be true.
+           declare firstRight = type Either[string, type Integer]::right(type Integer::valueOf(5))
+           declare secondRight = type Either[string, type Integer]::right(type Integer::valueOf(5))
+           if firstRight::equals(secondRight)
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+       entry MFU-TC-PREFIX & Test-CompareTo.
+           *> compareTo() must order by wrapped value, not return a fixed
+           *> sign regardless of direction.
+           declare smallerRight = type Either[string, type Integer]::right(type Integer::valueOf(3))
+           declare largerRight = type Either[string, type Integer]::right(type Integer::valueOf(9))
+           if smallerRight::compareTo(largerRight) < 0 and largerRight::compareTo(smallerRight) > 0
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           .
+
+      $region Test Configuration
+
+       entry MFU-TC-SETUP-PREFIX & Is-Left.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Is-Left.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Is-Left.
+           move "Either built from left() is left and not right"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Is-Right.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Is-Right.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Is-Right.
+           move "Either built from right() is right and not left"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Is-Right-Biased.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Is-Right-Biased.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Is-Right-Biased.
+           move "either() with a non-null right value is right-biased"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-FlatMap-Right.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-FlatMap-Right.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-FlatMap-Right.
+           move "flatMap on a Right runs the right-side mapper"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-Swap.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-Swap.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-Swap.
+           move "swap turns a Right into a Left carrying the same value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-Fold.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-Fold.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-Fold.
+           move "fold on a Right runs the right-side mapper"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-GetOrElse.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-GetOrElse.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-GetOrElse.
+           move "getOrElse on a Left falls back to the supplied default"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-OrElse.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-OrElse.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-OrElse.
+           move "orElse on a Left falls through to the alternative Either"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-PeekLeft.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-PeekLeft.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-PeekLeft.
+           move "peekLeft runs its action against the Left value unchanged"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-PeekRight.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-PeekRight.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-PeekRight.
+           move "peekRight runs its action against the Right value unchanged"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-Retry.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-Retry.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-Retry.
+           move "retry keeps calling its supplier until it gets a Right"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-ToOption.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-ToOption.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-ToOption.
+           move "toOption turns a Right into a defined Option"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-EitherLeftBiased.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-EitherLeftBiased.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-EitherLeftBiased.
+           move "eitherLeftBiased prefers a non-null left value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-CombineLeftBiased.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-CombineLeftBiased.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-CombineLeftBiased.
+           move "combineLeftBiased keeps the first Left across a pipeline"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-Equals.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-Equals.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-Equals.
+           move "equals is true for two Rights wrapping the same value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & Test-CompareTo.
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & Test-CompareTo.
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & Test-CompareTo.
+           move "compareTo orders two Rights by their wrapped value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+      $end-region
 
        end program TestEither.
