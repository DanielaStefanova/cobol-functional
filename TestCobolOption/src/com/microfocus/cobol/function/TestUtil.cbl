@@ -26,5 +26,37 @@
                set return-value to type Integer::valueOf(1 + val)
            end-if
        end method.
-           
+
+      *>> Fixture for exercising failure paths: divides dividend by divisor
+      *>> with no ON SIZE ERROR clause, so a zero divisor fails the same way
+      *>> a real divide-by-zero would in production code.
+       method-id divide public static.
+       procedure division using val as type Integer,
+                                divisor as type Integer
+                      returning return-value as type Integer.
+           declare quotient as binary-long
+           divide val by divisor giving quotient
+           set return-value to type Integer::valueOf(quotient)
+       end method.
+
+      *>> Fixture that maps to null under an ordinary rule (even values are
+      *>> unset) rather than special-casing one magic value the way
+      *>> incrementOne does.
+       method-id nullifyIfEven public static.
+       procedure division using val as type Integer
+                      returning return-value as type Integer.
+           declare quotient as binary-long
+           declare remainder as binary-long
+           if val = null
+               set return-value to null
+           else
+               divide val by 2 giving quotient remainder remainder
+               if remainder = 0
+                   set return-value to null
+               else
+                   set return-value to val
+               end-if
+           end-if
+       end method.
+
        end class.
