@@ -0,0 +1,308 @@
+       copy "mfunit_prototypes.cpy".
+
+       identification division.
+       program-id. TestTry as "com.microfocus.cobol.function.TestTry".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       copy "cfl_test_config.cpy".
+       copy "mfunit.cpy".
+       procedure division.
+
+       entry MFU-TC-PREFIX & "Success_IsSuccess_Not_IsFailure".
+           *> success() must build a Try that reports success and not
+           *> failure.
+           declare succeeded = type Try[type Integer]::success(type Integer::valueOf(5))
+           if succeeded::isSuccess() and not succeeded::isFailure()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Failure_IsFailure_Not_IsSuccess".
+           *> failure() must build a Try that reports failure and not
+           *> success.
+           declare failed = type Try[type Integer]::failure(new NullPointerException())
+           if failed::isFailure() and not failed::isSuccess()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Attempt_Returns_Success_When_Supplier_Does_Not_Throw".
+           *> attempt() must wrap a supplier's ordinary return value in a
+           *> Success.
+           declare quietSupplier as type Supplier[type Integer]
+           set quietSupplier to delegate
+                         returning return-value as type Integer
+               set return-value to type Integer::valueOf(5)
+           end-delegate
+           declare attempted = type Try[type Integer]::attempt(quietSupplier)
+           declare attemptedValue = attempted::getOrElse(type Integer::valueOf(0))
+           if attempted::isSuccess() and attemptedValue::equals(type Integer::valueOf(5))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Attempt_Returns_Failure_When_Supplier_Throws".
+           *> attempt() must catch an exception the supplier raises and
+           *> wrap it in a Failure instead of letting it propagate.
+           declare throwingSupplier as type Supplier[type Integer]
+           set throwingSupplier to delegate
+                         returning return-value as type Integer
+               raise new NullPointerException()
+           end-delegate
+           declare attempted = type Try[type Integer]::attempt(throwingSupplier)
+           if attempted::isFailure() and not attempted::isSuccess()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Map_Success_Transforms_Wrapped_Value".
+           *> map() on a Success must run the mapper against the wrapped
+           *> value.
+           declare succeeded = type Try[type Integer]::success(type Integer::valueOf(5))
+           declare doubler as type Function[type Integer, type Integer]
+           set doubler to delegate using val as type Integer
+                         returning return-value as type Integer
+               set return-value to type Integer::valueOf(2 * val)
+           end-delegate
+           declare mapped = succeeded::map(doubler)
+           declare mappedValue = mapped::getOrElse(type Integer::valueOf(0))
+           if mapped::isSuccess() and mappedValue::equals(type Integer::valueOf(10))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Map_Failure_Stays_Failure".
+           *> map() on a Failure must not run the mapper and must stay a
+           *> Failure.
+           declare failed = type Try[type Integer]::failure(new NullPointerException())
+           declare unreachableMapper as type Function[type Integer, type Integer]
+           set unreachableMapper to delegate using val as type Integer
+                         returning return-value as type Integer
+               raise new NullPointerException()
+           end-delegate
+           declare mapped = failed::map(unreachableMapper)
+           if mapped::isFailure()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "FlatMap_Success_Runs_Mapper".
+           *> flatMap() on a Success must run the mapper and return the
+           *> Try it produces.
+           declare succeeded = type Try[type Integer]::success(type Integer::valueOf(5))
+           declare doublingMapper as type Function[type Integer, type Try[type Integer]]
+           set doublingMapper to delegate using val as type Integer
+                         returning return-value as type Try[type Integer]
+               set return-value to type Try[type Integer]::success(type Integer::valueOf(2 * val))
+           end-delegate
+           declare mapped = succeeded::flatMap(doublingMapper)
+           declare mappedValue = mapped::getOrElse(type Integer::valueOf(0))
+           if mapped::isSuccess() and mappedValue::equals(type Integer::valueOf(10))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "FlatMap_Failure_Stays_Failure".
+           *> flatMap() on a Failure must not run the mapper and must
+           *> stay a Failure.
+           declare failed = type Try[type Integer]::failure(new NullPointerException())
+           declare unreachableMapper as type Function[type Integer, type Try[type Integer]]
+           set unreachableMapper to delegate using val as type Integer
+                         returning return-value as type Try[type Integer]
+               raise new NullPointerException()
+           end-delegate
+           declare mapped = failed::flatMap(unreachableMapper)
+           if mapped::isFailure()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "GetOrElse_Success_Returns_Wrapped_Value".
+           *> getOrElse() on a Success must return the wrapped value,
+           *> ignoring the default.
+           declare succeeded = type Try[type Integer]::success(type Integer::valueOf(5))
+           declare result = succeeded::getOrElse(type Integer::valueOf(99))
+           if result::equals(type Integer::valueOf(5))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "GetOrElse_Failure_Returns_Default".
+           *> getOrElse() on a Failure must fall back to the supplied
+           *> default.
+           declare failed = type Try[type Integer]::failure(new NullPointerException())
+           declare result = failed::getOrElse(type Integer::valueOf(99))
+           if result::equals(type Integer::valueOf(99))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+      $region Test Configuration
+
+       entry MFU-TC-SETUP-PREFIX & "Success_IsSuccess_Not_IsFailure".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Success_IsSuccess_Not_IsFailure".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Success_IsSuccess_Not_IsFailure".
+           move "Try built from success() is success and not failure"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Failure_IsFailure_Not_IsSuccess".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Failure_IsFailure_Not_IsSuccess".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Failure_IsFailure_Not_IsSuccess".
+           move "Try built from failure() is failure and not success"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Attempt_Returns_Success_When_Supplier_Does_Not_Throw".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Attempt_Returns_Success_When_Supplier_Does_Not_Throw".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Attempt_Returns_Success_When_Supplier_Does_Not_Throw".
+           move "attempt wraps a quiet supplier's result in a Success"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Attempt_Returns_Failure_When_Supplier_Throws".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Attempt_Returns_Failure_When_Supplier_Throws".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Attempt_Returns_Failure_When_Supplier_Throws".
+           move "attempt catches a thrown exception into a Failure"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Map_Success_Transforms_Wrapped_Value".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Map_Success_Transforms_Wrapped_Value".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Map_Success_Transforms_Wrapped_Value".
+           move "map on a Success runs the mapper against the value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Map_Failure_Stays_Failure".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Map_Failure_Stays_Failure".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Map_Failure_Stays_Failure".
+           move "map on a Failure never runs the mapper"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "FlatMap_Success_Runs_Mapper".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "FlatMap_Success_Runs_Mapper".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "FlatMap_Success_Runs_Mapper".
+           move "flatMap on a Success runs the mapper and returns its Try"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "FlatMap_Failure_Stays_Failure".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "FlatMap_Failure_Stays_Failure".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "FlatMap_Failure_Stays_Failure".
+           move "flatMap on a Failure never runs the mapper"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "GetOrElse_Success_Returns_Wrapped_Value".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "GetOrElse_Success_Returns_Wrapped_Value".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "GetOrElse_Success_Returns_Wrapped_Value".
+           move "getOrElse on a Success returns the wrapped value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "GetOrElse_Failure_Returns_Default".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "GetOrElse_Failure_Returns_Default".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "GetOrElse_Failure_Returns_Default".
+           move "getOrElse on a Failure returns the supplied default"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+      $end-region
+
+       end program TestTry.
