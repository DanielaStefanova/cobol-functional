@@ -0,0 +1,152 @@
+       copy "mfunit_prototypes.cpy".
+
+       identification division.
+       program-id. TestDictionary as "com.microfocus.cobol.function.TestDictionary".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       copy "cfl_test_config.cpy".
+       copy "mfunit.cpy".
+       procedure division.
+
+       entry MFU-TC-PREFIX & "Empty_IsEmpty_And_Size_Zero".
+           *> empty() must build a Dictionary with no entries.
+           declare dict = type Dictionary[string, binary-long]::empty()
+           if dict::isEmpty() and dict::size() = 0
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Put_Then_Get_Returns_Value".
+           *> get() must find the value put() just stored under its key.
+           declare dict = type Dictionary[string, binary-long]::empty()
+           declare withEntry = dict::put("alpha", 5)
+           declare found = withEntry::get("alpha")
+           declare foundValue = found::getOrElse(0)
+           if found::isDefined() and foundValue = 5
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Put_Overwrites_Existing_Key".
+           *> put() with an existing key must replace the value in place
+           *> rather than adding a second entry for that key.
+           declare dict = type Dictionary[string, binary-long]::empty()
+           declare withFirst = dict::put("alpha", 5)
+           declare withSecond = withFirst::put("alpha", 9)
+           declare found = withSecond::get("alpha")
+           declare foundValue = found::getOrElse(0)
+           if withSecond::size() = 1 and foundValue = 9
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Get_Missing_Key_Returns_None".
+           *> get() on a key that was never put() must come back absent.
+           declare dict = type Dictionary[string, binary-long]::empty()
+           declare withEntry = dict::put("alpha", 5)
+           declare missing = withEntry::get("bravo")
+           if not missing::isDefined()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Size_Reflects_Entry_Count".
+           *> size() must reflect the number of distinct keys put() so
+           *> far.
+           declare dict = type Dictionary[string, binary-long]::empty()
+           declare withFirst = dict::put("alpha", 5)
+           declare withSecond = withFirst::put("bravo", 9)
+           if withSecond::size() = 2
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+      $region Test Configuration
+
+       entry MFU-TC-SETUP-PREFIX & "Empty_IsEmpty_And_Size_Zero".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Empty_IsEmpty_And_Size_Zero".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Empty_IsEmpty_And_Size_Zero".
+           move "empty Dictionary reports isEmpty and size zero"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Put_Then_Get_Returns_Value".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Put_Then_Get_Returns_Value".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Put_Then_Get_Returns_Value".
+           move "get finds the value put stored under its key"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Put_Overwrites_Existing_Key".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Put_Overwrites_Existing_Key".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Put_Overwrites_Existing_Key".
+           move "put on an existing key replaces its value in place"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Get_Missing_Key_Returns_None".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Get_Missing_Key_Returns_None".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Get_Missing_Key_Returns_None".
+           move "get on a key never put comes back absent"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Size_Reflects_Entry_Count".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Size_Reflects_Entry_Count".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Size_Reflects_Entry_Count".
+           move "size reflects the number of distinct keys put so far"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+      $end-region
+
+       end program TestDictionary.
