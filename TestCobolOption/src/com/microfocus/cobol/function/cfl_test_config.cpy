@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------*
+      *> CFL_TEST_CONFIG.CPY
+      *> Shared timeout/trait values for the CobolOption mfunit suites,
+      *> so a shop-wide change (e.g. to the smoke-test timeout) is one
+      *> edit here instead of one edit per test program's
+      *> METADATA-SETUP entry.
+      *>----------------------------------------------------------------*
+       78 CFL-SMOKE-TIMEOUT-MS value 10000.
+       78 CFL-SMOKE-TRAITS value "smoke,dynmeta".
