@@ -9,6 +9,8 @@
        data division.
        working-storage section.
        01 opt type Option[type Integer].
+       01 WS-ForEach-Seen type Integer.
+       copy "cfl_test_config.cpy".
        copy "mfunit.cpy".
        procedure division.
 
@@ -18,6 +20,291 @@
            goback returning return-code
            .
 
+       entry MFU-TC-PREFIX & "None_From_Null".
+           *> ooption(null) must build a None, not a Some.
+           declare noneOpt = type Option[type Integer]::ooption(null)
+           if noneOpt::isDefined()
+               goback returning MFU-FAIL-RETURN-CODE
+           else
+               goback returning MFU-PASS-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "None_Map_Stays_None".
+           *> Mapping over a None must not produce a Some.
+           declare noneOpt = type Option[type Integer]::ooption(null)
+           declare intMapper as type Function[type Integer, type Integer]
+           set intMapper to delegate using val as type Integer
+                         returning return-value as type Integer
+               set return-value to val
+           end-delegate
+           declare mapped = noneOpt::map(intMapper)
+           if mapped::isDefined()
+               goback returning MFU-FAIL-RETURN-CODE
+           else
+               goback returning MFU-PASS-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "None_FlatMap_Stays_None".
+           *> flatMap over a None must not produce a Some, even when the
+           *> mapper it is given would itself return one.
+           declare noneOpt = type Option[type Integer]::ooption(null)
+           declare intMapper as type Function[type Integer, type Option[type Integer]]
+           set intMapper to delegate using val as type Integer
+                         returning return-value as type Option[type Integer]
+               set return-value to type Option[type Integer]::ooption(val)
+           end-delegate
+           declare mapped = noneOpt::flatMap(intMapper)
+           if mapped::isDefined()
+               goback returning MFU-FAIL-RETURN-CODE
+           else
+               goback returning MFU-PASS-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "None_Filter_Stays_None".
+           *> Filtering a None must not produce a Some, regardless of the
+           *> predicate result.
+           declare noneOpt = type Option[type Integer]::ooption(null)
+           declare alwaysTrue as type Predicate[type Integer]
+           set alwaysTrue to delegate using val as type Integer
+                         returning return-value as condition-value
+               set return-value to true
+           end-delegate
+           declare filtered = noneOpt::filter(alwaysTrue)
+           if filtered::isDefined()
+               goback returning MFU-FAIL-RETURN-CODE
+           else
+               goback returning MFU-PASS-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Map2_Combines_Both_Values".
+           *> map2 lets a validation rule combine two related fields with a
+           *> single two-argument function instead of zipping into a Pair
+           *> first.
+           declare firstOpt = type Option[type Integer]::ooption(3)
+           declare secondOpt = type Option[type Integer]::ooption(4)
+           declare sumCombiner as type BiFunction[type Integer, type Integer, type Integer]
+           set sumCombiner to delegate using left as type Integer,
+                                             right as type Integer
+                         returning return-value as type Integer
+               set return-value to type Integer::valueOf(left + right)
+           end-delegate
+           declare combined = firstOpt::map2(secondOpt, sumCombiner)
+           declare combinedValue = combined::getOrElse(type Integer::valueOf(0))
+           if combined::isDefined() and combinedValue::equals(type Integer::valueOf(7))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Filter2_Requires_Both_Present".
+           *> filter2 must fall back to None when the other side of the
+           *> pair is absent, even though the two-argument predicate is
+           *> never given a chance to run.
+           declare onlyFirst = type Option[type Integer]::ooption(3)
+           declare missingSecond = type Option[type Integer]::ooption(null)
+           declare bothPositive as type BiPredicate[type Integer, type Integer]
+           set bothPositive to delegate using left as type Integer,
+                                              right as type Integer
+                         returning return-value as condition-value
+               set return-value to true
+           end-delegate
+           declare filtered = onlyFirst::filter2(missingSecond, bothPositive)
+           if filtered::isDefined()
+               goback returning MFU-FAIL-RETURN-CODE
+           else
+               goback returning MFU-PASS-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "OrElseGet_Returns_Wrapped_Value".
+           *> orElseGet on a Some must return the wrapped value without
+           *> ever running the fallback supplier.
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare unreachableSupplier as type Supplier[type Integer]
+           set unreachableSupplier to delegate
+                         returning return-value as type Integer
+               raise new NullPointerException()
+           end-delegate
+           declare result = someOpt::orElseGet(unreachableSupplier)
+           if result::equals(type Integer::valueOf(5))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "OrElse_Returns_Self_When_Defined".
+           *> orElse on a Some must return itself, ignoring the alternative.
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare alternative = type Option[type Integer]::ooption(99)
+           declare result = someOpt::orElse(alternative)
+           declare resultValue = result::getOrElse(type Integer::valueOf(0))
+           if result::isDefined() and resultValue::equals(type Integer::valueOf(5))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "ToEither_Some_Becomes_Right".
+           *> toEither on a Some must build a Right carrying the value,
+           *> ignoring the supplied error value entirely.
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare asEither = someOpt::toEither("unused error")
+           if asEither::isRight() and not asEither::isLeft()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Exists_True_When_Predicate_Matches".
+           *> exists on a Some must run the predicate against the wrapped
+           *> value and return its result.
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare greaterThanThree as type Predicate[type Integer]
+           set greaterThanThree to delegate using val as type Integer
+                         returning return-value as condition-value
+               set return-value to (val > 3)
+           end-delegate
+           if someOpt::exists(greaterThanThree)
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "ForEach_Runs_Action_On_Some".
+           *> forEach on a Some must run the action exactly once, against
+           *> the wrapped value.
+           move type Integer::valueOf(0) to WS-ForEach-Seen
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare recordSeen as type Consumer[type Integer]
+           set recordSeen to delegate using val as type Integer
+               move val to WS-ForEach-Seen
+           end-delegate
+           someOpt::forEach(recordSeen)
+           if WS-ForEach-Seen::equals(type Integer::valueOf(5))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Zip_Combines_Two_Defined_Options".
+           *> zip on two Somes must build a defined Option wrapping a Pair
+           *> of both values, in order.
+           declare firstOpt = type Option[type Integer]::ooption(3)
+           declare secondOpt = type Option[type Integer]::ooption(4)
+           declare zipped = firstOpt::zip(secondOpt)
+           declare zippedPair = zipped::getOrElseThrow(delegate
+                             returning return-value as type Exception
+               raise new NullPointerException()
+           end-delegate)
+           if zipped::isDefined()
+                   and zippedPair::getFirst()::equals(type Integer::valueOf(3))
+                   and zippedPair::getSecond()::equals(type Integer::valueOf(4))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "GetOrElseThrow_Returns_Value_When_Defined".
+           *> getOrElseThrow on a Some must return the wrapped value
+           *> without ever running the exception supplier.
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare unreachableSupplier as type Supplier[type Exception]
+           set unreachableSupplier to delegate
+                         returning return-value as type Exception
+               raise new NullPointerException()
+           end-delegate
+           declare result = someOpt::getOrElseThrow(unreachableSupplier)
+           if result::equals(type Integer::valueOf(5))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Equals_True_For_Same_Wrapped_Value".
+           *> equals on two Somes wrapping the same value must be true.
+           declare firstOpt = type Option[type Integer]::ooption(5)
+           declare secondOpt = type Option[type Integer]::ooption(5)
+           if firstOpt::equals(secondOpt)
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "CompareTo_Orders_By_Wrapped_Value".
+           *> compareTo must order by wrapped value, not return a fixed
+           *> sign regardless of direction.
+           declare smallerOpt = type Option[type Integer]::ooption(3)
+           declare largerOpt = type Option[type Integer]::ooption(9)
+           if smallerOpt::compareTo(largerOpt) < 0 and largerOpt::compareTo(smallerOpt) > 0
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Sequence_All_Defined_Becomes_Defined".
+           *> sequence over a Seq of all-defined Options must return a
+           *> defined Option wrapping a Seq of the unwrapped values.
+           declare firstItem = type Option[type Integer]::ooption(1)
+           declare secondItem = type Option[type Integer]::ooption(2)
+           declare partialItems = type Seq[type Option[type Integer]]::of(firstItem)
+           declare items = partialItems::append(secondItem)
+           declare sequenced = type Option[type Integer]::sequence(items)
+           if sequenced::isDefined()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Iterator_Returns_Non_Null_For_Some".
+           *> iterator on a Some must build an OptionIterator rather than
+           *> failing or returning null.
+           declare someOpt = type Option[type Integer]::ooption(5)
+           declare someIterator = someOpt::iterator()
+           if someIterator not = null
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "OoptionUnless_Some_When_Not_Sentinel".
+           *> ooptionUnless must build a Some when the value differs from
+           *> the caller's sentinel, the same as plain ooption would.
+           declare withValue = type Option[type Integer]::ooptionUnless(
+                   type Integer::valueOf(5), type Integer::valueOf(0))
+           if withValue::isDefined()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "None_GetOrElse_Returns_Default".
+           *> getOrElse on a None must fall back to the supplied default.
+           declare noneOpt = type Option[type Integer]::ooption(null)
+           declare result = noneOpt::getOrElse(type Integer::valueOf(42))
+           if result::equals(type Integer::valueOf(42))
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
       $region Test Configuration
 
        entry MFU-TC-SETUP-PREFIX & "Left_Identity".
@@ -29,8 +316,8 @@
        entry MFU-TC-METADATA-SETUP-PREFIX & "Left_Identity".
            move "This is a example of a dynamic description"
                to MFU-MD-TESTCASE-DESCRIPTION
-           move 10000 to MFU-MD-TIMEOUT-IN-MS
-           move "smoke,dynmeta" to MFU-MD-TRAITS
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
            set MFU-MD-SKIP-TESTCASE to false
            goback.
 
