@@ -0,0 +1,109 @@
+       copy "mfunit_prototypes.cpy".
+
+       identification division.
+       program-id. TestCheckpoint as "com.microfocus.cobol.function.TestCheckpoint".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 WS-Saved-Record-Count binary-long.
+       copy "cfl_test_config.cpy".
+       copy "mfunit.cpy".
+       procedure division.
+
+       entry MFU-TC-PREFIX & "At_Builds_Checkpoint_With_Key_And_Count".
+           *> at() must build a Checkpoint that hands back the same key
+           *> and record count it was given.
+           declare checkpoint = type Checkpoint[binary-long]::at(100, 42)
+           declare key = checkpoint::getKey()
+           declare recordCount = checkpoint::getRecordCount()
+           if key = 100 and recordCount = 42
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Save_Passes_Self_To_Writer".
+           *> save() must hand the checkpoint itself to the caller's
+           *> writer so the writer can persist its key/record count.
+           move 0 to WS-Saved-Record-Count
+           declare checkpoint = type Checkpoint[binary-long]::at(100, 42)
+           declare writer as type Consumer[type Checkpoint[binary-long]]
+           set writer to delegate using cp as type Checkpoint[binary-long]
+               set WS-Saved-Record-Count to cp::getRecordCount()
+           end-delegate
+           checkpoint::save(writer)
+           if WS-Saved-Record-Count = 42
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Resume_Runs_Loader_And_Returns_Result".
+           *> resume() must run the caller's loader and hand back
+           *> whatever Option it produces.
+           declare loader as type Supplier[type Option[type Checkpoint[binary-long]]]
+           set loader to delegate
+                         returning return-value as type Option[type Checkpoint[binary-long]]
+               declare loadedCheckpoint = type Checkpoint[binary-long]::at(100, 42)
+               set return-value to type Option[type Checkpoint[binary-long]]::ooption(loadedCheckpoint)
+           end-delegate
+           declare resumed = type Checkpoint[binary-long]::resume(loader)
+           if resumed::isDefined()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+      $region Test Configuration
+
+       entry MFU-TC-SETUP-PREFIX & "At_Builds_Checkpoint_With_Key_And_Count".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "At_Builds_Checkpoint_With_Key_And_Count".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "At_Builds_Checkpoint_With_Key_And_Count".
+           move "at builds a Checkpoint with the given key and record count"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Save_Passes_Self_To_Writer".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Save_Passes_Self_To_Writer".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Save_Passes_Self_To_Writer".
+           move "save hands the checkpoint itself to the caller's writer"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Resume_Runs_Loader_And_Returns_Result".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Resume_Runs_Loader_And_Returns_Result".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Resume_Runs_Loader_And_Returns_Result".
+           move "resume runs the caller's loader and returns its Option"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+      $end-region
+
+       end program TestCheckpoint.
