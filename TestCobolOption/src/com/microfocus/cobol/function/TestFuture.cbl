@@ -0,0 +1,133 @@
+       copy "mfunit_prototypes.cpy".
+
+       identification division.
+       program-id. TestFuture as "com.microfocus.cobol.function.TestFuture".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 WS-Future-FlatMap-Value binary-long.
+       copy "cfl_test_config.cpy".
+       copy "mfunit.cpy".
+       procedure division.
+
+       entry MFU-TC-PREFIX & "Dispatch_Then_Join_Returns_Supplier_Result".
+           *> dispatch() must run the supplier and join() must hand back
+           *> exactly what it returned.
+           declare fiveSupplier as type Supplier[binary-long]
+           set fiveSupplier to delegate
+                         returning return-value as binary-long
+               set return-value to 5
+           end-delegate
+           declare dispatched = type Future[binary-long]::dispatch(fiveSupplier)
+           declare joined = dispatched::join()
+           if joined = 5
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Map_Transforms_Joined_Value".
+           *> map() must run the mapper against the dispatched value, and
+           *> join() on the mapped Future must return the mapped result.
+           declare fiveSupplier as type Supplier[binary-long]
+           set fiveSupplier to delegate
+                         returning return-value as binary-long
+               set return-value to 5
+           end-delegate
+           declare dispatched = type Future[binary-long]::dispatch(fiveSupplier)
+           declare doubler as type Function[binary-long, binary-long]
+           set doubler to delegate using val as binary-long
+                         returning return-value as binary-long
+               set return-value to 2 * val
+           end-delegate
+           declare mapped = dispatched::map(doubler)
+           declare joined = mapped::join()
+           if joined = 10
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "FlatMap_Runs_Mapper_Returning_Future".
+           *> flatMap() must run the mapper against the dispatched value
+           *> and return the Future it produces, not wrap it in another
+           *> layer.
+           move 0 to WS-Future-FlatMap-Value
+           declare fiveSupplier as type Supplier[binary-long]
+           set fiveSupplier to delegate
+                         returning return-value as binary-long
+               set return-value to 5
+           end-delegate
+           declare dispatched = type Future[binary-long]::dispatch(fiveSupplier)
+           declare doubledSupplier as type Supplier[binary-long]
+           set doubledSupplier to delegate
+                         returning return-value as binary-long
+               set return-value to WS-Future-FlatMap-Value
+           end-delegate
+           declare doublingMapper as type Function[binary-long, type Future[binary-long]]
+           set doublingMapper to delegate using val as binary-long
+                         returning return-value as type Future[binary-long]
+               set WS-Future-FlatMap-Value to 2 * val
+               set return-value to type Future[binary-long]::dispatch(doubledSupplier)
+           end-delegate
+           declare mapped = dispatched::flatMap(doublingMapper)
+           declare joined = mapped::join()
+           if joined = 10
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+      $region Test Configuration
+
+       entry MFU-TC-SETUP-PREFIX & "Dispatch_Then_Join_Returns_Supplier_Result".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Dispatch_Then_Join_Returns_Supplier_Result".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Dispatch_Then_Join_Returns_Supplier_Result".
+           move "dispatch runs the supplier and join returns its result"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Map_Transforms_Joined_Value".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Map_Transforms_Joined_Value".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Map_Transforms_Joined_Value".
+           move "map on a Future transforms the value join later returns"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "FlatMap_Runs_Mapper_Returning_Future".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "FlatMap_Runs_Mapper_Returning_Future".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "FlatMap_Runs_Mapper_Returning_Future".
+           move "flatMap on a Future runs the mapper and returns its Future"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+      $end-region
+
+       end program TestFuture.
