@@ -0,0 +1,252 @@
+       copy "mfunit_prototypes.cpy".
+
+       identification division.
+       program-id. TestValidated as "com.microfocus.cobol.function.TestValidated".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 WS-Mapped-Value binary-long.
+       01 WS-Combined-First binary-long.
+       01 WS-Combined-Second binary-long.
+       copy "cfl_test_config.cpy".
+       copy "mfunit.cpy".
+       procedure division.
+
+       entry MFU-TC-PREFIX & "Valid_IsValid_Not_IsInvalid".
+           *> valid() must build a Validated that reports valid and not
+           *> invalid.
+           declare validFive = type Validated[string, binary-long]::valid(5)
+           if validFive::isValid() and not validFive::isInvalid()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Invalid_IsInvalid_Not_IsValid".
+           *> invalid() must build a Validated that reports invalid and
+           *> not valid.
+           declare invalidBad = type Validated[string, binary-long]::invalid("bad")
+           if invalidBad::isInvalid() and not invalidBad::isValid()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Map_Valid_Transforms_Wrapped_Value".
+           *> map() on a Valid must run the mapper against the wrapped
+           *> value.
+           move 0 to WS-Mapped-Value
+           declare validFive = type Validated[string, binary-long]::valid(5)
+           declare doubler as type Function[binary-long, binary-long]
+           set doubler to delegate using val as binary-long
+                         returning return-value as binary-long
+               set WS-Mapped-Value to 2 * val
+               set return-value to WS-Mapped-Value
+           end-delegate
+           declare mapped = validFive::map(doubler)
+           if mapped::isValid() and WS-Mapped-Value = 10
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Map_Invalid_Stays_Invalid".
+           *> map() on an Invalid must not run the mapper and must stay
+           *> invalid.
+           declare invalidBad = type Validated[string, binary-long]::invalid("bad")
+           declare unreachableMapper as type Function[binary-long, binary-long]
+           set unreachableMapper to delegate using val as binary-long
+                         returning return-value as binary-long
+               raise new NullPointerException()
+           end-delegate
+           declare mapped = invalidBad::map(unreachableMapper)
+           if mapped::isInvalid()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "GetErrors_Valid_Returns_Empty_ErrorList".
+           *> getErrors() on a Valid must come back empty.
+           declare validFive = type Validated[string, binary-long]::valid(5)
+           declare errors = validFive::getErrors()
+           if errors::isEmpty()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "GetErrors_Invalid_Returns_NonEmpty_ErrorList".
+           *> getErrors() on an Invalid must come back with at least the
+           *> one error it was built from.
+           declare invalidBad = type Validated[string, binary-long]::invalid("bad")
+           declare errors = invalidBad::getErrors()
+           if not errors::isEmpty()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Combine_Two_Valid_Builds_Pair".
+           *> combine() on two Valid values must stay valid and pair up
+           *> both wrapped values.
+           move 0 to WS-Combined-First
+           move 0 to WS-Combined-Second
+           declare validFirst = type Validated[string, binary-long]::valid(5)
+           declare validSecond = type Validated[string, binary-long]::valid(9)
+           declare combined = validFirst::combine(validSecond)
+           declare capturePair as type Function[type Pair[binary-long, binary-long], type Pair[binary-long, binary-long]]
+           set capturePair to delegate using p as type Pair[binary-long, binary-long]
+                         returning return-value as type Pair[binary-long, binary-long]
+               set WS-Combined-First to p::getFirst()
+               set WS-Combined-Second to p::getSecond()
+               set return-value to p
+           end-delegate
+           declare captured = combined::map(capturePair)
+           if captured::isValid() and WS-Combined-First = 5 and WS-Combined-Second = 9
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+       entry MFU-TC-PREFIX & "Combine_Two_Invalid_Merges_Errors".
+           *> combine() on two Invalid values must stay invalid and merge
+           *> both sides' errors rather than discarding either one.
+           declare firstInvalid = type Validated[string, binary-long]::invalid("first bad")
+           declare secondInvalid = type Validated[string, binary-long]::invalid("second bad")
+           declare combined = firstInvalid::combine(secondInvalid)
+           declare combinedErrors = combined::getErrors()
+           if combined::isInvalid() and not combinedErrors::isEmpty()
+               goback returning MFU-PASS-RETURN-CODE
+           else
+               goback returning MFU-FAIL-RETURN-CODE
+           end-if
+           .
+
+      $region Test Configuration
+
+       entry MFU-TC-SETUP-PREFIX & "Valid_IsValid_Not_IsInvalid".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Valid_IsValid_Not_IsInvalid".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Valid_IsValid_Not_IsInvalid".
+           move "Validated built from valid() is valid and not invalid"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Invalid_IsInvalid_Not_IsValid".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Invalid_IsInvalid_Not_IsValid".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Invalid_IsInvalid_Not_IsValid".
+           move "Validated built from invalid() is invalid and not valid"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Map_Valid_Transforms_Wrapped_Value".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Map_Valid_Transforms_Wrapped_Value".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Map_Valid_Transforms_Wrapped_Value".
+           move "map on a Valid runs the mapper against the wrapped value"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Map_Invalid_Stays_Invalid".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Map_Invalid_Stays_Invalid".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Map_Invalid_Stays_Invalid".
+           move "map on an Invalid never runs the mapper"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "GetErrors_Valid_Returns_Empty_ErrorList".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "GetErrors_Valid_Returns_Empty_ErrorList".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "GetErrors_Valid_Returns_Empty_ErrorList".
+           move "getErrors on a Valid returns an empty ErrorList"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "GetErrors_Invalid_Returns_NonEmpty_ErrorList".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "GetErrors_Invalid_Returns_NonEmpty_ErrorList".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "GetErrors_Invalid_Returns_NonEmpty_ErrorList".
+           move "getErrors on an Invalid returns a non-empty ErrorList"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Combine_Two_Valid_Builds_Pair".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Combine_Two_Valid_Builds_Pair".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Combine_Two_Valid_Builds_Pair".
+           move "combine on two Valid values pairs up both wrapped values"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+       entry MFU-TC-SETUP-PREFIX & "Combine_Two_Invalid_Merges_Errors".
+           goback returning 0.
+
+       entry MFU-TC-TEARDOWN-PREFIX & "Combine_Two_Invalid_Merges_Errors".
+           goback returning 0.
+
+       entry MFU-TC-METADATA-SETUP-PREFIX & "Combine_Two_Invalid_Merges_Errors".
+           move "combine on two Invalid values merges both sides' errors"
+               to MFU-MD-TESTCASE-DESCRIPTION
+           move CFL-SMOKE-TIMEOUT-MS to MFU-MD-TIMEOUT-IN-MS
+           move CFL-SMOKE-TRAITS to MFU-MD-TRAITS
+           set MFU-MD-SKIP-TESTCASE to false
+           goback.
+
+      $end-region
+
+       end program TestValidated.
