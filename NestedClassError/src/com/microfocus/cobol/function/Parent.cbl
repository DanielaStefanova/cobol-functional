@@ -45,7 +45,44 @@
                       returning return-value as type Parent[T].
 
            if run predicate(#value)
-               set return-value to self 
+               set return-value to self
+           end-if
+       end method.
+
+       end class.
+
+      *>> <summary>
+      *>> Class Nested2 - a second sibling nested class-id under Parent, so
+      *>> the nested-class-id reproduction case also shows whether the
+      *>> compiler issue is specific to having exactly one nested class or
+      *>> also shows up with multiple siblings.
+      *>> </summary>
+       class-id Nested2 using T final
+                       inherits type Parent[T].
+       01 #value T.
+
+       method-id new public.
+       procedure division using by value val as T.
+
+           set #value to val
+
+       end method.
+
+       method-id map using U override.
+       procedure division using by value mapper as type MapFunction
+                      returning return-value as type Parent[U].
+
+           declare mapped = run mapper(#value)
+           set return-value to type Parent[T]::nested-value(mapped)
+
+       end method.
+
+       method-id filter using T override.
+       procedure division using by value predicate as type Predicate
+                      returning return-value as type Parent[T].
+
+           if run predicate(#value)
+               set return-value to self
            end-if
        end method.
 
