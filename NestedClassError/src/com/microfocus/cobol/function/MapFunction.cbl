@@ -0,0 +1,7 @@
+       delegate-id com.microfocus.cobol.function.MapFunction using T U public.
+
+       procedure division
+                 using by value arg as T
+                 returning return-value as U.
+
+       end delegate.
