@@ -0,0 +1,7 @@
+       delegate-id com.microfocus.cobol.function.Predicate using T public.
+
+       procedure division
+                 using by value arg as T
+                 returning return-value as condition-value.
+
+       end delegate.
