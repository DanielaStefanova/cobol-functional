@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------*
+      *> RECLAY.CPY
+      *> Shared before/after record layout for the two-file
+      *> reconciliation pass. Both input files carry the same key and
+      *> data shape - one is the prior snapshot, the other is the copy
+      *> taken after the downstream feed has run.
+      *>----------------------------------------------------------------*
+       01 RECLAY-RECORD.
+           05 RECLAY-KEY                   PIC X(10).
+           05 RECLAY-DATA                  PIC X(20).
+           05 FILLER                       PIC X(05).
