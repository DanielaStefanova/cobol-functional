@@ -0,0 +1,312 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECON.
+000030 AUTHOR. D BRENNAN.
+000040 INSTALLATION. FUNCTIONAL COBOL LIBRARY TEAM.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* RECON - MONTH-END TWO-FILE RECONCILIATION.
+000090*
+000100* READS TWO KEYED, KEY-SEQUENCED FILES CARRYING A BEFORE AND
+000110* AFTER SNAPSHOT OF THE SAME DATASET AND PRODUCES ONE
+000120* EITHER[MISMATCHREASON, MATCHEDPAIR] PER KEY USING THE
+000130* FUNCTIONAL COBOL LIBRARY, THEN PRINTS A CONTROL-BREAK
+000140* SUMMARY OF MATCH COUNTS AGAINST EACH MISMATCH REASON SO
+000150* MONTH-END BALANCING HAS ONE REUSABLE TOOL INSTEAD OF A NEW
+000160* THROWAWAY PROGRAM EVERY CYCLE.
+000170*
+000180* MODIFICATION HISTORY.
+000190*   2026-08-09 DB   INITIAL VERSION.
+000200*   2026-08-09 DB   ADDED FILE STATUS CHECKING ON OPEN/WRITE SO A
+000210*                   MISSING DATASET OR BAD ALLOCATION SURFACES AS
+000220*                   A DISPLAYED REASON AND A CONTROLLED ABEND
+000230*                   INSTEAD OF A BARE SYSTEM ABEND.
+000240*----------------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT FILEA-FILE ASSIGN TO FILEA
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-FILE-STATUS-A.
+000320     SELECT FILEB-FILE ASSIGN TO FILEB
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-FILE-STATUS-B.
+000350     SELECT PRINT-FILE ASSIGN TO PRTFILE
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-FILE-STATUS-PRINT.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  FILEA-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 COPY "RECLAY.cpy" REPLACING LEADING ==RECLAY-== BY ==FILEA-==.
+000430 FD  FILEB-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450 COPY "RECLAY.cpy" REPLACING LEADING ==RECLAY-== BY ==FILEB-==.
+000460 FD  PRINT-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  PRINT-RECORD                    PIC X(80).
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-EOF-SWITCHES.
+000510     05  WS-EOF-A-SW                 PIC X(01) VALUE "N".
+000520         88  WS-EOF-A-YES                       VALUE "Y".
+000530         88  WS-EOF-A-NO                         VALUE "N".
+000540     05  WS-EOF-B-SW                 PIC X(01) VALUE "N".
+000550         88  WS-EOF-B-YES                       VALUE "Y".
+000560         88  WS-EOF-B-NO                         VALUE "N".
+000570 01  WS-FILE-STATUSES.
+000580     05  WS-FILE-STATUS-A            PIC X(02) VALUE "00".
+000590         88  WS-FILE-STATUS-A-OK               VALUE "00".
+000600     05  WS-FILE-STATUS-B            PIC X(02) VALUE "00".
+000610         88  WS-FILE-STATUS-B-OK               VALUE "00".
+000620     05  WS-FILE-STATUS-PRINT        PIC X(02) VALUE "00".
+000630         88  WS-FILE-STATUS-PRINT-OK           VALUE "00".
+000640 01  WS-COUNTERS COMP-3.
+000650     05  WS-MATCH-COUNT              PIC 9(07) VALUE ZERO.
+000660     05  WS-NOT-ON-A-COUNT           PIC 9(07) VALUE ZERO.
+000670     05  WS-NOT-ON-B-COUNT           PIC 9(07) VALUE ZERO.
+000680     05  WS-FIELD-MISMATCH-COUNT     PIC 9(07) VALUE ZERO.
+000690 01  WS-BOXED-VALUES.
+000700     05  WS-FILEA-DATA-BOXED         string.
+000710     05  WS-FILEB-DATA-BOXED         string.
+000720 01  WS-RESULT
+000730         type Either[type MismatchReason,
+000740                 type MatchedPair[string, string]].
+000750 01  WS-LEFT-REASON              type MismatchReason.
+000760 01  WS-EDIT-COUNT                   PIC ZZZZZZ9.
+000770 01  WS-PRINT-LINE                   PIC X(80).
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000810     PERFORM 2000-PROCESS-FILES THRU 2000-PROCESS-FILES-EXIT
+000820         UNTIL WS-EOF-A-YES AND WS-EOF-B-YES
+000830     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT
+000840     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+000850     GOBACK
+000860     .
+000870 0000-MAINLINE-EXIT.
+000880     EXIT.
+000890*----------------------------------------------------------------*
+000900* 1000 - OPEN THE FILES AND PRIME BOTH READ-AHEAD BUFFERS. A BAD
+000910* FILE STATUS ON ANY OPEN IS FATAL - DISPLAY THE REASON AND
+000920* ABEND RATHER THAN LET A MISSING DATASET SURFACE AS A BARE
+000930* SYSTEM ABEND FURTHER DOWNSTREAM.
+000940*----------------------------------------------------------------*
+000950 1000-INITIALIZE.
+000960     OPEN INPUT FILEA-FILE
+000970     IF NOT WS-FILE-STATUS-A-OK
+000980         DISPLAY "RECON: OPEN FAILED FOR FILEA - FILE STATUS "
+000990             WS-FILE-STATUS-A
+001000         MOVE 16 TO RETURN-CODE
+001010         GOBACK
+001020     END-IF
+001030     OPEN INPUT FILEB-FILE
+001040     IF NOT WS-FILE-STATUS-B-OK
+001050         DISPLAY "RECON: OPEN FAILED FOR FILEB - FILE STATUS "
+001060             WS-FILE-STATUS-B
+001070         MOVE 16 TO RETURN-CODE
+001080         GOBACK
+001090     END-IF
+001100     OPEN OUTPUT PRINT-FILE
+001110     IF NOT WS-FILE-STATUS-PRINT-OK
+001120         DISPLAY "RECON: OPEN FAILED FOR PRTFILE - FILE STATUS "
+001130             WS-FILE-STATUS-PRINT
+001140         MOVE 16 TO RETURN-CODE
+001150         GOBACK
+001160     END-IF
+001170     PERFORM 2100-READ-FILEA THRU 2100-READ-FILEA-EXIT
+001180     PERFORM 2200-READ-FILEB THRU 2200-READ-FILEB-EXIT
+001190     .
+001200 1000-INITIALIZE-EXIT.
+001210     EXIT.
+001220*----------------------------------------------------------------*
+001230* 2000 - CLASSIC KEYED MATCH-MERGE OF THE TWO READ-AHEAD KEYS.
+001240*----------------------------------------------------------------*
+001250 2000-PROCESS-FILES.
+001260     EVALUATE TRUE
+001270         WHEN WS-EOF-A-YES AND WS-EOF-B-NO
+001280             PERFORM 3200-NOT-ON-A THRU 3200-NOT-ON-A-EXIT
+001290             PERFORM 2200-READ-FILEB THRU 2200-READ-FILEB-EXIT
+001300         WHEN WS-EOF-B-YES AND WS-EOF-A-NO
+001310             PERFORM 3100-NOT-ON-B THRU 3100-NOT-ON-B-EXIT
+001320             PERFORM 2100-READ-FILEA THRU 2100-READ-FILEA-EXIT
+001330         WHEN FILEA-KEY < FILEB-KEY
+001340             PERFORM 3100-NOT-ON-B THRU 3100-NOT-ON-B-EXIT
+001350             PERFORM 2100-READ-FILEA THRU 2100-READ-FILEA-EXIT
+001360         WHEN FILEB-KEY < FILEA-KEY
+001370             PERFORM 3200-NOT-ON-A THRU 3200-NOT-ON-A-EXIT
+001380             PERFORM 2200-READ-FILEB THRU 2200-READ-FILEB-EXIT
+001390         WHEN OTHER
+001400             PERFORM 3300-COMPARE-MATCH
+001410                 THRU 3300-COMPARE-MATCH-EXIT
+001420             PERFORM 2100-READ-FILEA THRU 2100-READ-FILEA-EXIT
+001430             PERFORM 2200-READ-FILEB THRU 2200-READ-FILEB-EXIT
+001440     END-EVALUATE
+001450     .
+001460 2000-PROCESS-FILES-EXIT.
+001470     EXIT.
+001480 2100-READ-FILEA.
+001490     READ FILEA-FILE
+001500         AT END
+001510             SET WS-EOF-A-YES TO TRUE
+001520             GO TO 2100-READ-FILEA-EXIT
+001530     END-READ
+001535     IF NOT WS-FILE-STATUS-A-OK AND NOT WS-EOF-A-YES
+001536         DISPLAY "RECON: READ FAILED FOR FILEA - FILE STATUS "
+001537             WS-FILE-STATUS-A
+001538         MOVE 16 TO RETURN-CODE
+001539         GOBACK
+001540     END-IF
+001545     MOVE FILEA-DATA TO WS-FILEA-DATA-BOXED
+001550     .
+001560 2100-READ-FILEA-EXIT.
+001570     EXIT.
+001580 2200-READ-FILEB.
+001590     READ FILEB-FILE
+001600         AT END
+001610             SET WS-EOF-B-YES TO TRUE
+001620             GO TO 2200-READ-FILEB-EXIT
+001630     END-READ
+001635     IF NOT WS-FILE-STATUS-B-OK AND NOT WS-EOF-B-YES
+001636         DISPLAY "RECON: READ FAILED FOR FILEB - FILE STATUS "
+001637             WS-FILE-STATUS-B
+001638         MOVE 16 TO RETURN-CODE
+001639         GOBACK
+001640     END-IF
+001645     MOVE FILEB-DATA TO WS-FILEB-DATA-BOXED
+001650     .
+001660 2200-READ-FILEB-EXIT.
+001670     EXIT.
+001680*----------------------------------------------------------------*
+001690* 3000 - BUILD ONE EITHER[MISMATCHREASON, MATCHEDPAIR] PER KEY.
+001700*----------------------------------------------------------------*
+001710 3100-NOT-ON-B.
+001720     SET WS-RESULT TO
+001730         type Either[type MismatchReason,
+001740                 type MatchedPair[string, string]]
+001750             ::left(type MismatchReason::notOnFileB())
+001760     PERFORM 3400-TALLY-RESULT THRU 3400-TALLY-RESULT-EXIT
+001770     .
+001780 3100-NOT-ON-B-EXIT.
+001790     EXIT.
+001800 3200-NOT-ON-A.
+001810     SET WS-RESULT TO
+001820         type Either[type MismatchReason,
+001830                 type MatchedPair[string, string]]
+001840             ::left(type MismatchReason::notOnFileA())
+001850     PERFORM 3400-TALLY-RESULT THRU 3400-TALLY-RESULT-EXIT
+001860     .
+001870 3200-NOT-ON-A-EXIT.
+001880     EXIT.
+001890 3300-COMPARE-MATCH.
+001900     IF FILEA-DATA = FILEB-DATA
+001910         SET WS-RESULT TO
+001920             type Either[type MismatchReason,
+001930                     type MatchedPair[string, string]]
+001940                 ::right(new type MatchedPair[string, string](
+001950                     WS-FILEA-DATA-BOXED, WS-FILEB-DATA-BOXED))
+001960     ELSE
+001970         SET WS-RESULT TO
+001980             type Either[type MismatchReason,
+001990                     type MatchedPair[string, string]]
+002000                 ::left(type MismatchReason::fieldMismatch())
+002010     END-IF
+002020     PERFORM 3400-TALLY-RESULT THRU 3400-TALLY-RESULT-EXIT
+002030     .
+002040 3300-COMPARE-MATCH-EXIT.
+002050     EXIT.
+002060*----------------------------------------------------------------*
+002070* 3400 - DERIVE THE CONTROL-BREAK TALLIES FROM WS-RESULT ITSELF,
+002080* SO THE SUMMARY COUNTS AND THE EITHER VALUE CANNOT DRIFT APART.
+002090*----------------------------------------------------------------*
+002100 3400-TALLY-RESULT.
+002110     IF WS-RESULT::isRight()
+002120         ADD 1 TO WS-MATCH-COUNT
+002130     ELSE
+002140         SET WS-LEFT-REASON TO WS-RESULT::fold(
+002150             delegate using v as type MismatchReason
+002160                 returning return-value as type MismatchReason
+002170                 SET return-value TO v
+002180             end-delegate,
+002190             delegate using v as type MatchedPair[string, string]
+002200                 returning return-value as type MismatchReason
+002210                 raise new NullPointerException()
+002220             end-delegate)
+002230         EVALUATE TRUE
+002240             WHEN WS-LEFT-REASON =
+002250                     type MismatchReason::notOnFileA()
+002260                 ADD 1 TO WS-NOT-ON-A-COUNT
+002270             WHEN WS-LEFT-REASON =
+002280                     type MismatchReason::notOnFileB()
+002290                 ADD 1 TO WS-NOT-ON-B-COUNT
+002300             WHEN OTHER
+002310                 ADD 1 TO WS-FIELD-MISMATCH-COUNT
+002320         END-EVALUATE
+002330     END-IF
+002340     .
+002350 3400-TALLY-RESULT-EXIT.
+002360     EXIT.
+002370*----------------------------------------------------------------*
+002380* 8000 - FINAL CONTROL-BREAK SUMMARY OF THE WHOLE RUN. EACH WRITE
+002390* IS FOLLOWED BY A FILE STATUS CHECK SO A FULL PRINT DATASET OR
+002400* SIMILAR OUTPUT FAILURE IS REPORTED RATHER THAN LOST.
+002410*----------------------------------------------------------------*
+002420 8000-PRINT-SUMMARY.
+002430     MOVE SPACES TO WS-PRINT-LINE
+002440     MOVE "RECONCILIATION SUMMARY" TO WS-PRINT-LINE
+002450     WRITE PRINT-RECORD FROM WS-PRINT-LINE
+002460     PERFORM 8900-CHECK-PRINT-STATUS
+002470         THRU 8900-CHECK-PRINT-STATUS-EXIT
+002480     MOVE SPACES TO WS-PRINT-LINE
+002490     MOVE WS-MATCH-COUNT TO WS-EDIT-COUNT
+002500     STRING "MATCHED             : " DELIMITED BY SIZE
+002510         WS-EDIT-COUNT DELIMITED BY SIZE
+002520         INTO WS-PRINT-LINE
+002530     WRITE PRINT-RECORD FROM WS-PRINT-LINE
+002540     PERFORM 8900-CHECK-PRINT-STATUS
+002550         THRU 8900-CHECK-PRINT-STATUS-EXIT
+002560     MOVE SPACES TO WS-PRINT-LINE
+002570     MOVE WS-NOT-ON-A-COUNT TO WS-EDIT-COUNT
+002580     STRING "NOT ON FILE A       : " DELIMITED BY SIZE
+002590         WS-EDIT-COUNT DELIMITED BY SIZE
+002600         INTO WS-PRINT-LINE
+002610     WRITE PRINT-RECORD FROM WS-PRINT-LINE
+002620     PERFORM 8900-CHECK-PRINT-STATUS
+002630         THRU 8900-CHECK-PRINT-STATUS-EXIT
+002640     MOVE SPACES TO WS-PRINT-LINE
+002650     MOVE WS-NOT-ON-B-COUNT TO WS-EDIT-COUNT
+002660     STRING "NOT ON FILE B       : " DELIMITED BY SIZE
+002670         WS-EDIT-COUNT DELIMITED BY SIZE
+002680         INTO WS-PRINT-LINE
+002690     WRITE PRINT-RECORD FROM WS-PRINT-LINE
+002700     PERFORM 8900-CHECK-PRINT-STATUS
+002710         THRU 8900-CHECK-PRINT-STATUS-EXIT
+002720     MOVE SPACES TO WS-PRINT-LINE
+002730     MOVE WS-FIELD-MISMATCH-COUNT TO WS-EDIT-COUNT
+002740     STRING "FIELD MISMATCHES    : " DELIMITED BY SIZE
+002750         WS-EDIT-COUNT DELIMITED BY SIZE
+002760         INTO WS-PRINT-LINE
+002770     WRITE PRINT-RECORD FROM WS-PRINT-LINE
+002780     PERFORM 8900-CHECK-PRINT-STATUS
+002790         THRU 8900-CHECK-PRINT-STATUS-EXIT
+002800     .
+002810 8000-PRINT-SUMMARY-EXIT.
+002820     EXIT.
+002830 8900-CHECK-PRINT-STATUS.
+002840     IF NOT WS-FILE-STATUS-PRINT-OK
+002850         DISPLAY "RECON: WRITE FAILED FOR PRTFILE - FILE STATUS "
+002860             WS-FILE-STATUS-PRINT
+002870         MOVE 16 TO RETURN-CODE
+002880         GOBACK
+002890     END-IF
+002900     .
+002910 8900-CHECK-PRINT-STATUS-EXIT.
+002920     EXIT.
+002930 9999-TERMINATE.
+002940     CLOSE FILEA-FILE
+002950     CLOSE FILEB-FILE
+002960     CLOSE PRINT-FILE
+002970     .
+002980 9999-TERMINATE-EXIT.
+002990     EXIT.
+003000 END PROGRAM RECON.
